@@ -24,7 +24,18 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO OUTPUT-FILENAME
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN DYNAMIC HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATS-FILE ASSIGN DYNAMIC STATS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN DYNAMIC CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JSON-FILE ASSIGN DYNAMIC JSON-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -37,17 +48,100 @@
        01 OUTPUT-STATUS-LINE.
            02 OUTPUT-STATUS-CHAR PIC X OCCURS 1 TO 100 TIMES
                DEPENDING ON STATUS-SIZE.
+       FD HISTORY-FILE.
+       01 HISTORY-PATTERN-LINE.
+           02 HISTORY-PATTERN-CHAR PIC X OCCURS 1 TO 80 TIMES
+               DEPENDING ON COLUMN-SIZE.
+       01 HISTORY-HEADER-LINE.
+           02 HISTORY-HEADER-CHAR PIC X OCCURS 1 TO 40 TIMES
+               DEPENDING ON HISTORY-HEADER-SIZE.
+       FD STATS-FILE.
+       01 STATS-OUTPUT-LINE.
+           02 STATS-OUTPUT-CHAR PIC X OCCURS 1 TO 100 TIMES
+               DEPENDING ON STATS-LINE-SIZE.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE PIC X(90).
+       FD CSV-FILE.
+       01 CSV-OUTPUT-LINE.
+           02 CSV-OUTPUT-CHAR PIC X OCCURS 1 TO 250 TIMES
+               DEPENDING ON CSV-LINE-SIZE.
+       FD JSON-FILE.
+       01 JSON-OUTPUT-LINE.
+           02 JSON-OUTPUT-CHAR PIC X OCCURS 1 TO 250 TIMES
+               DEPENDING ON JSON-LINE-SIZE.
        WORKING-STORAGE SECTION.
       *>  Input file
        01 PATTERN-NAME PIC X(90).
        01 GENERATION-NUMBER PIC 9(5).
-       01 ROW-AND-COLUMN PIC X(10).
+       01 ROW-AND-COLUMN PIC X(60).
        01 PATTERN-LINE PIC X(90).
        01 OUTPUT-FILENAME PIC X(100).
        01 ROW-SIZE PIC 9(3).
        01 COLUMN-SIZE PIC 9(3).
        01 STATUS-SIZE PIC 9(3).
        01 STRING-POINTER PIC 9(3).
+      *>  Optional control tokens that may follow ROW-SIZE/COLUMN-SIZE
+      *>  on the ROW-AND-COLUMN line, e.g. "10 10 WRAP B36/S23". Six
+      *>  slots cover every combinable mode at once (WRAP, HISTORY,
+      *>  CHECKPOINT, CSV, JSON, and one rule token).
+       01 CONTROL-TOKEN-1 PIC X(20).
+       01 CONTROL-TOKEN-2 PIC X(20).
+       01 CONTROL-TOKEN-3 PIC X(20).
+       01 CONTROL-TOKEN-4 PIC X(20).
+       01 CONTROL-TOKEN-5 PIC X(20).
+       01 CONTROL-TOKEN-6 PIC X(20).
+       01 WRAP-MODE PIC 9 VALUE 0.
+      *>  Configurable birth/survival rule, e.g. "B36/S23" read from a
+      *>  control token instead of the classic B3/S23 rule being
+      *>  hardcoded. BIRTH-RULE/SURVIVE-RULE hold the digit strings
+      *>  used to test a cell's live-neighbour count by membership
+      *>  (INSPECT ... FOR ALL), defaulting to classic Conway.
+       01 BIRTH-RULE PIC X(10) VALUE "3".
+       01 SURVIVE-RULE PIC X(10) VALUE "23".
+       01 RULE-TOKEN-SOURCE PIC X(20).
+       01 RULE-BIRTH-PART PIC X(20).
+       01 RULE-SURVIVE-PART PIC X(20).
+       01 COUNT-CELLS-RESULT-CHAR PIC X.
+       01 RULE-MATCH-COUNT PIC 9(3).
+      *>  Full generation-by-generation history output - the HISTORY
+      *>  token writes every computed generation's grid to a companion
+      *>  <name>history.txt, one "Generation n" header plus grid per
+      *>  step, instead of just the final-generation <name>cob.txt.
+       01 HISTORY-FILENAME PIC X(100).
+       01 HISTORY-MODE PIC 9 VALUE 0.
+       01 HISTORY-WRITE-COUNTER PIC 9(3).
+       01 HISTORY-GEN-NUMBER PIC 9(5).
+       01 HISTORY-GEN-STRING PIC Z(5)9.
+       01 HISTORY-GEN-TRIMED PIC X(6).
+       01 HISTORY-HEADER-STRING PIC X(40).
+       01 HISTORY-HEADER-LENGTH PIC 9(3) VALUE 1.
+       01 HISTORY-HEADER-SIZE PIC 9(3).
+      *>  Population statistics - a <name>stats.txt companion file is
+      *>  always produced, listing the live-cell count for every
+      *>  computed generation plus a min/max/extinction summary.
+       01 STATS-FILENAME PIC X(100).
+       01 STATS-LINE-SIZE PIC 9(3).
+       01 STATS-POPULATION PIC 9(5).
+       01 STATS-GEN-NUMBER PIC 9(5).
+       01 STATS-MIN-POPULATION PIC 9(5).
+       01 STATS-MAX-POPULATION PIC 9(5).
+       01 STATS-HAVE-BASELINE PIC 9 VALUE 0.
+       01 STATS-EXTINCTION-GENERATION PIC 9(5) VALUE 0.
+       01 STATS-HAS-EXTINCTION PIC 9 VALUE 0.
+       01 STATS-COUNT-ROW-COUNTER PIC 9(3).
+       01 STATS-COUNT-COLUMN-COUNTER PIC 9(3).
+       01 STATS-LINE-STRING PIC X(100).
+       01 STATS-LINE-LENGTH PIC 9(3) VALUE 1.
+       01 STATS-GEN-STRING PIC Z(5)9.
+       01 STATS-GEN-TRIMED PIC X(6).
+       01 STATS-POP-STRING PIC Z(5)9.
+       01 STATS-POP-TRIMED PIC X(6).
+       01 STATS-MIN-STRING PIC Z(5)9.
+       01 STATS-MIN-TRIMED PIC X(6).
+       01 STATS-MAX-STRING PIC Z(5)9.
+       01 STATS-MAX-TRIMED PIC X(6).
+       01 STATS-EXT-STRING PIC Z(5)9.
+       01 STATS-EXT-TRIMED PIC X(6).
        01 PATTERN-TABLE.
            02 PATTERN-ROW OCCURS 1 TO 100 TIMES
                DEPENDING ON ROW-SIZE.
@@ -83,102 +177,925 @@
        01 GENERATION-NUMBER-TRIMED PIC X(6).
        01 STILL-LIFE-GENERATION-TRIMED PIC X(6).
        01 TEMP-NUMBER PIC X(5).
+      *>  Oscillator detection - keeps the last 6 generations on hand
+      *>  so a repeating board can be recognised even when the repeat
+      *>  period is greater than 1 (blinkers, toads, pulsars, etc).
+       01 HISTORY-TABLE.
+           02 HISTORY-ENTRY OCCURS 6 TIMES.
+               03 HISTORY-GENERATION PIC 9(5).
+               03 HISTORY-VALID PIC 9 VALUE 0.
+               03 HISTORY-ROW OCCURS 1 TO 100 TIMES
+                   DEPENDING ON ROW-SIZE.
+                   04 HISTORY-CELL PIC X OCCURS 80 TIMES.
+       01 HISTORY-SLOT-COUNTER PIC 9.
+       01 HISTORY-SHIFT-COUNTER PIC 9.
+       01 HISTORY-ROW-SHIFT-COUNTER PIC 9(3).
+       01 HISTORY-COMPARE-COUNTER PIC 9(3).
+       01 HISTORY-COMPARE-IS-SAME PIC 9.
+       01 OSCILLATOR-MATCH-SLOT PIC 9.
+       01 IS-OSCILLATOR PIC 9 VALUE 0.
+       01 OSCILLATOR-PERIOD PIC 9(3) VALUE 0.
+       01 OSCILLATOR-GENERATION PIC 9(5) VALUE 0.
+       01 OSCILLATOR-PERIOD-STRING PIC Z(6).
+       01 OSCILLATOR-PERIOD-TRIMED PIC X(6).
+       01 OSCILLATOR-GENERATION-STRING PIC Z(6).
+       01 OSCILLATOR-GENERATION-TRIMED PIC X(6).
+      *>  Batch processing - input.txt may hold any number of pattern
+      *>  blocks back to back; each one gets its own <name>cob.txt.
+       01 INPUT-EOF-FLAG PIC X VALUE 'N'.
+      *>  A rejected over-sized block's declared ROW-SIZE can overrun
+      *>  into the next pattern block's header; SKIP-PATTERN-LINES
+      *>  stops skipping the moment it hits a line that doesn't look
+      *>  like pattern data and hands it here for PROCESS-ONE-PATTERN
+      *>  to treat as the next PATTERN-NAME instead of re-reading it.
+       01 PENDING-PATTERN-NAME PIC X(90) VALUE SPACES.
+       01 PENDING-PATTERN-FLAG PIC X VALUE 'N'.
+      *>  A character-class match alone cannot tell a discarded data
+      *>  row apart from a legitimate pattern name built from the same
+      *>  '*'/'0'/space characters (e.g. "000"); CHECK-SKIPPED-LINE
+      *>  calls PEEK-HEADER-LOOKAHEAD to look two lines further before
+      *>  committing to either reading. When the lookahead confirms a
+      *>  real header, the generation-number and row/column lines it
+      *>  already consumed are stashed here so PROCESS-ONE-PATTERN
+      *>  picks them up instead of reading them a second time.
+       01 PENDING-GENERATION-LINE PIC X(90) VALUE SPACES.
+       01 PENDING-ROW-AND-COLUMN-LINE PIC X(90) VALUE SPACES.
+       01 PENDING-LOOKAHEAD-FLAG PIC X VALUE 'N'.
+       01 PENDING-LOOKAHEAD-USED PIC X VALUE 'N'.
+       01 PEEK-GEN-LINE PIC X(90) VALUE SPACES.
+       01 PEEK-ROWCOL-LINE PIC X(90) VALUE SPACES.
+       01 PEEK-LOOKS-LIKE-GEN PIC 9 VALUE 1.
+       01 PEEK-LOOKS-LIKE-ROWCOL PIC 9 VALUE 1.
+       01 PEEK-CHAR-COUNTER PIC 9(3).
+       01 PEEK-FIRST-SPACE-POS PIC 9(3) VALUE 0.
+       01 PEEK-DIGIT-COUNTER PIC 9(3).
+      *>  PEEK-HEADER-LOOKAHEAD has no way to "un-read" a line once it
+      *>  has consumed it from a LINE SEQUENTIAL file; when the lines
+      *>  it peeked at turn out not to form a header after all, they
+      *>  go here instead of being lost, so the next line SKIP-
+      *>  PATTERN-LINES-LOOP asks for comes from this queue before it
+      *>  tries another real READ.
+       01 SKIP-LINE-BUFFER PIC X(90) VALUE SPACES.
+       01 SKIP-QUEUE-LINE-1 PIC X(90) VALUE SPACES.
+       01 SKIP-QUEUE-LINE-2 PIC X(90) VALUE SPACES.
+       01 SKIP-QUEUE-COUNT PIC 9 VALUE 0.
+      *>  Grid dimension validation - PATTERN-TABLE and friends only
+      *>  have room for 100 rows of 80 columns each; a declared size
+      *>  beyond that is rejected cleanly instead of overrunning the
+      *>  table.
+       01 GRID-VALID PIC 9 VALUE 1.
+       01 SKIP-PATTERN-COUNTER PIC 9(3).
+       01 SKIP-PATTERN-DONE PIC 9 VALUE 0.
+       01 SKIP-LINE-LOOKS-LIKE-DATA PIC 9 VALUE 1.
+       01 SKIP-CHAR-COUNTER PIC 9(3).
+      *>  Pattern data validation - every PATTERN-TABLE row must be
+      *>  exactly '*'/'0' characters across the declared COLUMN-SIZE;
+      *>  a short line (space-padded by READ INTO) or any other
+      *>  character is rejected and the bad row number reported.
+       01 PATTERN-VALID PIC 9 VALUE 1.
+       01 BAD-ROW-NUMBER PIC 9(3) VALUE 0.
+       01 VALIDATE-ROW-COUNTER PIC 9(3).
+       01 VALIDATE-COLUMN-COUNTER PIC 9(3).
+       01 BAD-ROW-STRING PIC Z(5)9.
+       01 BAD-ROW-TRIMED PIC X(6).
+      *>  READ-PATTERN's own read can run past the real end of this
+      *>  block's grid data, either by hitting true end-of-file (a
+      *>  batch file truncated mid-block) or by reading into the next
+      *>  block's name/generation/row-and-column lines once the
+      *>  declared ROW-SIZE overstates how many data rows are really
+      *>  there; PATTERN-READ-VALID flags either case so VALIDATE-
+      *>  PATTERN-DATA is skipped (it would otherwise reset PATTERN-
+      *>  VALID back to 1 over whatever row-and-column-less table data
+      *>  READ-PATTERN managed to fill in).
+       01 PATTERN-READ-VALID PIC 9 VALUE 1.
+      *>  A bad-character row of this pattern's own grid data (request
+      *>  007) and the first row of the next, shorter-than-declared
+      *>  block (the overrun this round fixes) look identical by
+      *>  character class alone - both fail CHECK-SKIPPED-LINE's '*'/
+      *>  '0'/space test. READ-PATTERN-LOOP settles it the same way
+      *>  SKIP-PATTERN-LINES-LOOP settles its own '*'/'0'/space-only
+      *>  ambiguity, by peeking two lines further for a real header;
+      *>  this queue holds whichever of those peeked lines turn out
+      *>  not to belong to a confirmed header, same reason SKIP-QUEUE-
+      *>  LINE-1/2 exists for PEEK-HEADER-LOOKAHEAD.
+       01 READ-LINE-BUFFER PIC X(90) VALUE SPACES.
+       01 READ-QUEUE-LINE-1 PIC X(90) VALUE SPACES.
+       01 READ-QUEUE-LINE-2 PIC X(90) VALUE SPACES.
+       01 READ-QUEUE-COUNT PIC 9 VALUE 0.
+      *>  Checkpoint/restart - the CHECKPOINT token makes PATTERN-
+      *>  SIMULATION periodically dump PATTERN-TABLE and GENERATION-
+      *>  COUNTER to a companion <name>restart.txt; re-running the
+      *>  same pattern block picks the simulation back up from there
+      *>  instead of generation 1. A "COMPLETE" marker line replaces
+      *>  the checkpoint once the run finishes, since this dialect has
+      *>  no delete-file verb to remove a stale checkpoint outright.
+       01 CHECKPOINT-FILENAME PIC X(100).
+       01 CHECKPOINT-FILE-STATUS PIC XX.
+       01 CHECKPOINT-MODE PIC 9 VALUE 0.
+       01 CHECKPOINT-RESUME PIC 9 VALUE 0.
+       01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 CHECKPOINT-QUOTIENT PIC 9(5).
+       01 CHECKPOINT-REMAINDER PIC 9(5).
+       01 CHECKPOINT-ROW-COUNTER PIC 9(3).
+       01 CHECKPOINT-MARKER PIC X(10).
+       01 CHECKPOINT-SAVED-GENERATION PIC 9(5).
+       01 CHECKPOINT-GEN-STRING PIC Z(5)9.
+       01 CHECKPOINT-GEN-TRIMED PIC X(6).
+      *>  The running STATS-MIN-POPULATION/STATS-MAX-POPULATION/
+      *>  STATS-HAVE-BASELINE/STATS-HAS-EXTINCTION/STATS-EXTINCTION-
+      *>  GENERATION tallies ride along on the same checkpoint line as
+      *>  the saved generation, so a resumed run's population summary
+      *>  still covers the whole run instead of just the generations
+      *>  computed after the resume.
+       01 CHECKPOINT-SAVED-MIN PIC 9(5) VALUE 0.
+       01 CHECKPOINT-SAVED-MAX PIC 9(5) VALUE 0.
+       01 CHECKPOINT-SAVED-BASELINE PIC 9 VALUE 0.
+       01 CHECKPOINT-SAVED-HAS-EXTINCTION PIC 9 VALUE 0.
+       01 CHECKPOINT-SAVED-EXTINCTION-GEN PIC 9(5) VALUE 0.
+       01 CHECKPOINT-MIN-STRING PIC Z(5)9.
+       01 CHECKPOINT-MIN-TRIMED PIC X(6).
+       01 CHECKPOINT-MAX-STRING PIC Z(5)9.
+       01 CHECKPOINT-MAX-TRIMED PIC X(6).
+       01 CHECKPOINT-EXT-STRING PIC Z(5)9.
+       01 CHECKPOINT-EXT-TRIMED PIC X(6).
+      *>  CSV/JSON export - the CSV and JSON tokens each open a
+      *>  companion <name>.csv/<name>.json holding the final grid as
+      *>  1/0 cells for external plotting tools; combined with HISTORY,
+      *>  they instead stream every computed generation's grid, same
+      *>  as <name>history.txt does for the plain-text dump.
+       01 CSV-MODE PIC 9 VALUE 0.
+       01 JSON-MODE PIC 9 VALUE 0.
+       01 CSV-FILENAME PIC X(100).
+       01 JSON-FILENAME PIC X(100).
+       01 CSV-LINE-STRING PIC X(250).
+       01 CSV-LINE-LENGTH PIC 9(3) VALUE 1.
+       01 CSV-LINE-SIZE PIC 9(3).
+       01 CSV-ROW-COUNTER PIC 9(3).
+       01 CSV-COLUMN-COUNTER PIC 9(3).
+       01 CSV-GEN-NUMBER PIC 9(5).
+       01 CSV-GEN-STRING PIC Z(5)9.
+       01 CSV-GEN-TRIMED PIC X(6).
+       01 JSON-LINE-STRING PIC X(250).
+       01 JSON-LINE-LENGTH PIC 9(3) VALUE 1.
+       01 JSON-LINE-SIZE PIC 9(3).
+       01 JSON-ROW-COUNTER PIC 9(3).
+       01 JSON-COLUMN-COUNTER PIC 9(3).
+       01 JSON-FIRST-GEN PIC 9 VALUE 0.
+       01 JSON-GEN-NUMBER PIC 9(5).
+       01 JSON-GEN-STRING PIC Z(5)9.
+       01 JSON-GEN-TRIMED PIC X(6).
+       01 JSON-DIM-STRING PIC Z(5)9.
+       01 JSON-DIM-TRIMED PIC X(6).
 
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            OPEN INPUT INPUT-FILE
-           READ INPUT-FILE INTO PATTERN-NAME
-           MOVE 1 TO STRING-POINTER
-           STRING PATTERN-NAME DELIMITED BY SPACE
-               'cob.txt' DELIMITED BY SIZE
-               INTO OUTPUT-FILENAME
-           OPEN OUTPUT OUTPUT-FILE
-           READ INPUT-FILE INTO GENERATION-NUMBER
-           READ INPUT-FILE INTO ROW-AND-COLUMN.
+           MOVE 'N' TO INPUT-EOF-FLAG
+           PERFORM MAIN-PARAGRAPH-LOOP.
+           CLOSE INPUT-FILE
+           STOP RUN.
+       MAIN-PARAGRAPH-LOOP.
+           IF(INPUT-EOF-FLAG NOT = 'Y') THEN
+               PERFORM PROCESS-ONE-PATTERN
+               GO TO MAIN-PARAGRAPH-LOOP
+           END-IF.
+
+      *>      Reads and simulates a single pattern block. Does nothing
+      *>      (beyond setting INPUT-EOF-FLAG) once input.txt is
+      *>      exhausted.
+       PROCESS-ONE-PATTERN.
+           MOVE 'N' TO PENDING-LOOKAHEAD-USED
+           IF(PENDING-PATTERN-FLAG = 'Y') THEN
+               MOVE PENDING-PATTERN-NAME TO PATTERN-NAME
+               MOVE 'N' TO PENDING-PATTERN-FLAG
+               IF(PENDING-LOOKAHEAD-FLAG = 'Y') THEN
+                   MOVE 'Y' TO PENDING-LOOKAHEAD-USED
+                   MOVE 'N' TO PENDING-LOOKAHEAD-FLAG
+               END-IF
+           ELSE
+               READ INPUT-FILE INTO PATTERN-NAME
+                   AT END
+                   MOVE 'Y' TO INPUT-EOF-FLAG
+               END-READ
+           END-IF
+      *>      A blank/whitespace-only line here is ordinary trailing
+      *>      filler (e.g. the final newline most editors/printf add),
+      *>      not the start of a real block - treat it as the end of
+      *>      the batch instead of opening a pattern block for it.
+           IF(INPUT-EOF-FLAG NOT = 'Y' AND PATTERN-NAME = SPACES) THEN
+               MOVE 'Y' TO INPUT-EOF-FLAG
+           END-IF
+           IF(INPUT-EOF-FLAG NOT = 'Y') THEN
+               PERFORM RESET-PATTERN-STATE
+               MOVE 1 TO STRING-POINTER
+               STRING PATTERN-NAME DELIMITED BY SPACE
+                   'cob.txt' DELIMITED BY SIZE
+                   INTO OUTPUT-FILENAME
+               OPEN OUTPUT OUTPUT-FILE
+               IF(PENDING-LOOKAHEAD-USED = 'Y') THEN
+                   MOVE PENDING-GENERATION-LINE TO GENERATION-NUMBER
+               ELSE
+                   READ INPUT-FILE INTO GENERATION-NUMBER
+                       AT END
+                       MOVE 'Y' TO INPUT-EOF-FLAG
+                   END-READ
+               END-IF
+               IF(INPUT-EOF-FLAG NOT = 'Y') THEN
+                   IF(PENDING-LOOKAHEAD-USED = 'Y') THEN
+                       MOVE PENDING-ROW-AND-COLUMN-LINE
+                           TO ROW-AND-COLUMN
+                   ELSE
+                       READ INPUT-FILE INTO ROW-AND-COLUMN
+                           AT END
+                           MOVE 'Y' TO INPUT-EOF-FLAG
+                       END-READ
+                   END-IF
+               END-IF
+               IF(INPUT-EOF-FLAG = 'Y') THEN
+                   CLOSE OUTPUT-FILE
+               ELSE
+                   PERFORM PROCESS-PATTERN-BODY
+               END-IF
+           END-IF.
+
+      *>      Parses the ROW-AND-COLUMN control line, runs (or
+      *>      rejects) the simulation, and writes every output file
+      *>      for one pattern block. Split out of PROCESS-ONE-PATTERN
+      *>      so a batch file truncated mid-block (caught there) can
+      *>      close the files already opened for it instead of
+      *>      falling into code that assumes GENERATION-NUMBER and
+      *>      ROW-AND-COLUMN were actually read.
+       PROCESS-PATTERN-BODY.
            UNSTRING ROW-AND-COLUMN DELIMITED BY SPACE
-               INTO ROW-SIZE, COLUMN-SIZE
+               INTO ROW-SIZE, COLUMN-SIZE, CONTROL-TOKEN-1,
+               CONTROL-TOKEN-2, CONTROL-TOKEN-3, CONTROL-TOKEN-4,
+               CONTROL-TOKEN-5, CONTROL-TOKEN-6
            END-UNSTRING
+           PERFORM CLASSIFY-CONTROL-TOKENS
 
-           PERFORM READ-PATTERN
+           IF(ROW-SIZE > 100 OR COLUMN-SIZE > 80) THEN
+               MOVE 0 TO GRID-VALID
+           END-IF
 
-      *>   PRINT DEBUG MESSAGE
-      *>      DISPLAY PATTERN-NAME
-      *>      DISPLAY GENERATION-NUMBER
-      *>      DISPLAY ROW-AND-COLUMN
-      *>      DISPLAY ROW-SIZE
-      *>      DISPLAY COLUMN-SIZE
+           IF(GRID-VALID = 1) THEN
+               PERFORM READ-PATTERN
+               IF(PATTERN-READ-VALID = 1) THEN
+                   PERFORM VALIDATE-PATTERN-DATA
+               ELSE
+                   MOVE 0 TO PATTERN-VALID
+               END-IF
 
-      *>      PERFORM PRINT-PATTERN
-      *>      PERFORM COPY-PATTERN
+               IF(PATTERN-VALID = 1) THEN
+                   MOVE 1 TO STRING-POINTER
+                   STRING PATTERN-NAME DELIMITED BY SPACE
+                       'stats.txt' DELIMITED BY SIZE
+                       INTO STATS-FILENAME
+                   OPEN OUTPUT STATS-FILE
+                   IF(HISTORY-MODE = 1) THEN
+                       STRING PATTERN-NAME DELIMITED BY SPACE
+                           'history.txt' DELIMITED BY SIZE
+                           INTO HISTORY-FILENAME
+                       OPEN OUTPUT HISTORY-FILE
+                   END-IF
+                   IF(CSV-MODE = 1) THEN
+                       MOVE 1 TO STRING-POINTER
+                       STRING PATTERN-NAME DELIMITED BY SPACE
+                           '.csv' DELIMITED BY SIZE
+                           INTO CSV-FILENAME
+                   END-IF
+                   IF(JSON-MODE = 1) THEN
+                       MOVE 1 TO STRING-POINTER
+                       STRING PATTERN-NAME DELIMITED BY SPACE
+                           '.json' DELIMITED BY SIZE
+                           INTO JSON-FILENAME
+                   END-IF
+                   IF(HISTORY-MODE = 1 AND CSV-MODE = 1) THEN
+                       OPEN OUTPUT CSV-FILE
+                   END-IF
+                   IF(HISTORY-MODE = 1 AND JSON-MODE = 1) THEN
+                       OPEN OUTPUT JSON-FILE
+                       PERFORM WRITE-JSON-HEADER
+                   END-IF
+                   IF(CHECKPOINT-MODE = 1) THEN
+                       MOVE 1 TO STRING-POINTER
+                       STRING PATTERN-NAME DELIMITED BY SPACE
+                           'restart.txt' DELIMITED BY SIZE
+                           INTO CHECKPOINT-FILENAME
+                   END-IF
 
-           PERFORM PATTERN-SIMULATION
-      *>      DISPLAY STILL-LIFE-GENERATION
-           PERFORM WRITE-PATTERN
+                   IF(CHECKPOINT-MODE = 1) THEN
+                       PERFORM LOAD-CHECKPOINT
+                   END-IF
+                   PERFORM PATTERN-SIMULATION
+                   IF(CHECKPOINT-MODE = 1) THEN
+                       PERFORM WRITE-CHECKPOINT-COMPLETE
+                   END-IF
+                   PERFORM WRITE-PATTERN
+                   IF(CSV-MODE = 1 AND HISTORY-MODE NOT = 1) THEN
+                       PERFORM WRITE-CSV-FINAL
+                   END-IF
+                   IF(JSON-MODE = 1 AND HISTORY-MODE NOT = 1) THEN
+                       PERFORM WRITE-JSON-FINAL
+                   END-IF
 
-           MOVE GENERATION-NUMBER TO GENERATION-NUMBER-STRING
-           UNSTRING GENERATION-NUMBER-STRING DELIMITED BY ALL SPACE
-               INTO TEMP-NUMBER, GENERATION-NUMBER-TRIMED
-      *>      DISPLAY GENERATION-NUMBER-STRING
-      *>      DISPLAY GENERATION-NUMBER-TRIMED
+                   MOVE GENERATION-NUMBER
+                       TO GENERATION-NUMBER-STRING
+                   UNSTRING GENERATION-NUMBER-STRING
+                       DELIMITED BY ALL SPACE
+                       INTO TEMP-NUMBER, GENERATION-NUMBER-TRIMED
+                   IF(GENERATION-NUMBER = 0) THEN
+                       MOVE "0" TO GENERATION-NUMBER-TRIMED
+                   END-IF
 
-           MOVE STILL-LIFE-GENERATION TO STILL-LIFE-GENERATION-STRING
-           UNSTRING STILL-LIFE-GENERATION-STRING DELIMITED BY ALL SPACE
-               INTO TEMP-NUMBER, STILL-LIFE-GENERATION-TRIMED
-      *>      DISPLAY STILL-LIFE-GENERATION-STRING
-      *>      DISPLAY STILL-LIFE-GENERATION-TRIMED
+                   MOVE STILL-LIFE-GENERATION
+                       TO STILL-LIFE-GENERATION-STRING
+                   UNSTRING STILL-LIFE-GENERATION-STRING
+                       DELIMITED BY ALL SPACE
+                       INTO TEMP-NUMBER,
+                       STILL-LIFE-GENERATION-TRIMED
+                   IF(STILL-LIFE-GENERATION = 0) THEN
+                       MOVE "0" TO STILL-LIFE-GENERATION-TRIMED
+                   END-IF
 
-           IF(IS-STILL-LIFE=1 AND STILL-LIFE-GENERATION=0) THEN
-               STRING "It is a still life initially." DELIMITED BY SIZE
-                   INTO STATUS-STRING
-                   WITH POINTER STATUS-LENGTH
-               END-STRING
-           END-IF
-           IF(IS-STILL-LIFE=1 AND STILL-LIFE-GENERATION =1) THEN
-               STRING "It is a still life after " DELIMITED BY SIZE
-                   STILL-LIFE-GENERATION-TRIMED DELIMITED BY SPACE
-                   " step." DELIMITED BY SIZE
-                   INTO STATUS-STRING
-                   WITH POINTER STATUS-LENGTH
-               END-STRING
-           END-IF
-           IF(IS-STILL-LIFE=1 AND STILL-LIFE-GENERATION >1) THEN
-               STRING "It is a still life after " DELIMITED BY SIZE
-                   STILL-LIFE-GENERATION-TRIMED DELIMITED BY SPACE
-                   " steps." DELIMITED BY SIZE
-                   INTO STATUS-STRING
-                   WITH POINTER STATUS-LENGTH
-               END-STRING
-           END-IF
-           IF(IS-STILL-LIFE=0 AND GENERATION-NUMBER <=1) THEN
-               STRING "It is still not a still life even after "
-                   DELIMITED BY SIZE
-                   GENERATION-NUMBER-TRIMED DELIMITED BY SPACE
-                   " step." DELIMITED BY SIZE
-                   INTO STATUS-STRING
-                   WITH POINTER STATUS-LENGTH
-               END-STRING
-           END-IF
-           IF(IS-STILL-LIFE=0 AND GENERATION-NUMBER >1) THEN
-               STRING "It is still not a still life even after "
+                   MOVE OSCILLATOR-PERIOD
+                       TO OSCILLATOR-PERIOD-STRING
+                   UNSTRING OSCILLATOR-PERIOD-STRING
+                       DELIMITED BY ALL SPACE
+                       INTO TEMP-NUMBER, OSCILLATOR-PERIOD-TRIMED
+
+                   MOVE OSCILLATOR-GENERATION
+                       TO OSCILLATOR-GENERATION-STRING
+                   UNSTRING OSCILLATOR-GENERATION-STRING
+                       DELIMITED BY ALL SPACE
+                       INTO TEMP-NUMBER,
+                       OSCILLATOR-GENERATION-TRIMED
+                   IF(OSCILLATOR-GENERATION = 0) THEN
+                       MOVE "0" TO OSCILLATOR-GENERATION-TRIMED
+                   END-IF
+
+                   IF(IS-OSCILLATOR=1) THEN
+                       STRING "It is an oscillator with period "
+                           DELIMITED BY SIZE
+                           OSCILLATOR-PERIOD-TRIMED
+                           DELIMITED BY SPACE
+                           ", first repeating at generation "
+                           DELIMITED BY SIZE
+                           OSCILLATOR-GENERATION-TRIMED
+                           DELIMITED BY SPACE
+                           "." DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   END-IF
+
+                   IF(IS-STILL-LIFE=1 AND
+                           STILL-LIFE-GENERATION=0) THEN
+                       STRING "It is a still life initially."
+                           DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   END-IF
+                   IF(IS-STILL-LIFE=1 AND
+                           STILL-LIFE-GENERATION =1) THEN
+                       STRING "It is a still life after "
+                           DELIMITED BY SIZE
+                           STILL-LIFE-GENERATION-TRIMED
+                           DELIMITED BY SPACE
+                           " step." DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   END-IF
+                   IF(IS-STILL-LIFE=1 AND
+                           STILL-LIFE-GENERATION >1) THEN
+                       STRING "It is a still life after "
+                           DELIMITED BY SIZE
+                           STILL-LIFE-GENERATION-TRIMED
+                           DELIMITED BY SPACE
+                           " steps." DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   END-IF
+                   IF(IS-STILL-LIFE=0 AND IS-OSCILLATOR=0 AND
+                           GENERATION-NUMBER <=1) THEN
+                       STRING "It is still not a still life even "
+                           DELIMITED BY SIZE
+                           "after " DELIMITED BY SIZE
+                           GENERATION-NUMBER-TRIMED
+                           DELIMITED BY SPACE
+                           " step." DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   END-IF
+                   IF(IS-STILL-LIFE=0 AND IS-OSCILLATOR=0 AND
+                           GENERATION-NUMBER >1) THEN
+                       STRING "It is still not a still life even "
+                           DELIMITED BY SIZE
+                           "after " DELIMITED BY SIZE
+                           GENERATION-NUMBER-TRIMED
+                           DELIMITED BY SPACE
+                           " steps." DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   END-IF
+               ELSE
+                   MOVE BAD-ROW-NUMBER TO BAD-ROW-STRING
+                   UNSTRING BAD-ROW-STRING DELIMITED BY ALL SPACE
+                       INTO TEMP-NUMBER, BAD-ROW-TRIMED
+                   END-UNSTRING
+                   IF(PATTERN-READ-VALID = 1) THEN
+                       STRING "Pattern rejected: invalid character "
+                           DELIMITED BY SIZE
+                           "in pattern row " DELIMITED BY SIZE
+                           BAD-ROW-TRIMED DELIMITED BY SPACE
+                           "." DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   ELSE
+                       STRING "Pattern rejected: fewer pattern rows "
+                           DELIMITED BY SIZE
+                           "than the declared row size; ran out at "
+                           DELIMITED BY SIZE
+                           "row " DELIMITED BY SIZE
+                           BAD-ROW-TRIMED DELIMITED BY SPACE
+                           "." DELIMITED BY SIZE
+                           INTO STATUS-STRING
+                           WITH POINTER STATUS-LENGTH
+                       END-STRING
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM SKIP-PATTERN-LINES
+               STRING "Pattern rejected: row/column size exceeds"
                    DELIMITED BY SIZE
-                   GENERATION-NUMBER-TRIMED DELIMITED BY SPACE
-                   " steps." DELIMITED BY SIZE
+                   " the 100x80 table limit." DELIMITED BY SIZE
                    INTO STATUS-STRING
                    WITH POINTER STATUS-LENGTH
                END-STRING
            END-IF
 
-
-           MOVE STATUS-LENGTH TO STATUS-SIZE
-      *>      DISPLAY STATUS-LENGTH
-      *>      DISPLAY STATUS-SIZE
+           COMPUTE STATUS-SIZE = STATUS-LENGTH - 1
            MOVE STATUS-STRING TO OUTPUT-STATUS-LINE
            WRITE OUTPUT-STATUS-LINE
 
-           CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
-           STOP RUN.
+           IF(GRID-VALID = 1 AND PATTERN-VALID = 1
+                   AND HISTORY-MODE = 1) THEN
+               CLOSE HISTORY-FILE
+           END-IF
+           IF(GRID-VALID = 1 AND PATTERN-VALID = 1
+                   AND HISTORY-MODE = 1 AND CSV-MODE = 1) THEN
+               CLOSE CSV-FILE
+           END-IF
+           IF(GRID-VALID = 1 AND PATTERN-VALID = 1
+                   AND HISTORY-MODE = 1 AND JSON-MODE = 1) THEN
+               PERFORM WRITE-JSON-FOOTER
+           END-IF
+           IF(GRID-VALID = 1 AND PATTERN-VALID = 1) THEN
+               PERFORM WRITE-POPULATION-SUMMARY
+               CLOSE STATS-FILE
+           END-IF.
+
+      *>      Scans PATTERN-TABLE, row by row, for any character that
+      *>      is not '*' or '0' across the declared COLUMN-SIZE. A
+      *>      short input line shows up here too, since READ INTO
+      *>      space-pads a line shorter than the record, and space is
+      *>      neither '*' nor '0'. Stops at the first bad row found.
+       VALIDATE-PATTERN-DATA.
+           MOVE 1 TO PATTERN-VALID
+           MOVE 0 TO BAD-ROW-NUMBER
+           MOVE 1 TO VALIDATE-ROW-COUNTER
+           PERFORM VALIDATE-PATTERN-ROW-LOOP.
+       VALIDATE-PATTERN-ROW-LOOP.
+           IF(VALIDATE-ROW-COUNTER <= ROW-SIZE AND
+                   BAD-ROW-NUMBER = 0) THEN
+               MOVE 1 TO VALIDATE-COLUMN-COUNTER
+               PERFORM VALIDATE-PATTERN-COLUMN-LOOP
+               ADD 1 TO VALIDATE-ROW-COUNTER
+               GO TO VALIDATE-PATTERN-ROW-LOOP
+           END-IF.
+       VALIDATE-PATTERN-COLUMN-LOOP.
+           IF(VALIDATE-COLUMN-COUNTER <= COLUMN-SIZE AND
+                   BAD-ROW-NUMBER = 0) THEN
+               IF(PATTERN-CELL(VALIDATE-ROW-COUNTER,
+                       VALIDATE-COLUMN-COUNTER) NOT = '*' AND
+                   PATTERN-CELL(VALIDATE-ROW-COUNTER,
+                       VALIDATE-COLUMN-COUNTER) NOT = '0') THEN
+                   MOVE 0 TO PATTERN-VALID
+                   MOVE VALIDATE-ROW-COUNTER TO BAD-ROW-NUMBER
+               END-IF
+               ADD 1 TO VALIDATE-COLUMN-COUNTER
+               GO TO VALIDATE-PATTERN-COLUMN-LOOP
+           END-IF.
+
+      *>      Discards up to ROW-SIZE pattern lines from INPUT-FILE
+      *>      without storing them, so a rejected pattern block
+      *>      (declared size beyond the table limits) still leaves the
+      *>      input stream positioned at the start of the next pattern
+      *>      block. The declared ROW-SIZE is exactly what got this
+      *>      block rejected, so it cannot be trusted to say how many
+      *>      lines really belong to it: this stops skipping as soon
+      *>      as a line is hit that doesn't look like pattern data
+      *>      ('*'/'0'/space only) and hands it to PROCESS-ONE-PATTERN
+      *>      as the next block's PATTERN-NAME via PENDING-PATTERN-
+      *>      NAME, instead of silently consuming it as if it were
+      *>      more of this block's discarded data. A line built only
+      *>      from '*'/'0'/space is just as easily a legitimate
+      *>      pattern name (e.g. "000") as it is more discarded row
+      *>      data, so that case alone is not enough to keep skipping -
+      *>      PEEK-HEADER-LOOKAHEAD is asked to look two lines further
+      *>      to see whether a real header (name, generation-number,
+      *>      row/column line) actually starts here before the line is
+      *>      written off as data.
+       SKIP-PATTERN-LINES.
+           MOVE 1 TO SKIP-PATTERN-COUNTER
+           MOVE 0 TO SKIP-PATTERN-DONE
+           MOVE 0 TO SKIP-QUEUE-COUNT
+           MOVE SPACES TO SKIP-QUEUE-LINE-1
+           MOVE SPACES TO SKIP-QUEUE-LINE-2
+           PERFORM SKIP-PATTERN-LINES-LOOP.
+       SKIP-PATTERN-LINES-LOOP.
+           IF(SKIP-PATTERN-COUNTER <= ROW-SIZE AND
+                   SKIP-PATTERN-DONE = 0) THEN
+               PERFORM DEQUEUE-OR-READ-SKIP-LINE
+               MOVE SKIP-LINE-BUFFER TO PATTERN-LINE
+               IF(INPUT-EOF-FLAG = 'Y') THEN
+                   MOVE 1 TO SKIP-PATTERN-DONE
+               END-IF
+               IF(INPUT-EOF-FLAG NOT = 'Y') THEN
+                   PERFORM CHECK-SKIPPED-LINE
+                   IF(SKIP-LINE-LOOKS-LIKE-DATA NOT = 1) THEN
+                       MOVE PATTERN-LINE TO PENDING-PATTERN-NAME
+                       MOVE 'Y' TO PENDING-PATTERN-FLAG
+                       MOVE 1 TO SKIP-PATTERN-DONE
+                   ELSE
+                       PERFORM PEEK-HEADER-LOOKAHEAD
+                       IF(PEEK-LOOKS-LIKE-GEN = 1 AND
+                               PEEK-LOOKS-LIKE-ROWCOL = 1) THEN
+                           MOVE PATTERN-LINE TO PENDING-PATTERN-NAME
+                           MOVE PEEK-GEN-LINE
+                               TO PENDING-GENERATION-LINE
+                           MOVE PEEK-ROWCOL-LINE
+                               TO PENDING-ROW-AND-COLUMN-LINE
+                           MOVE 'Y' TO PENDING-PATTERN-FLAG
+                           MOVE 'Y' TO PENDING-LOOKAHEAD-FLAG
+                           MOVE 1 TO SKIP-PATTERN-DONE
+                       END-IF
+                       IF(INPUT-EOF-FLAG = 'Y') THEN
+                           MOVE 1 TO SKIP-PATTERN-DONE
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO SKIP-PATTERN-COUNTER
+               GO TO SKIP-PATTERN-LINES-LOOP
+           END-IF.
+
+      *>      Sets SKIP-LINE-LOOKS-LIKE-DATA to 1 when every character
+      *>      of PATTERN-LINE is '*', '0', or space, 0 otherwise - the
+      *>      same character set VALIDATE-PATTERN-COLUMN-LOOP accepts
+      *>      for a real pattern row. This only narrows the field to
+      *>      "could be either a data row or a header"; SKIP-PATTERN-
+      *>      LINES-LOOP calls PEEK-HEADER-LOOKAHEAD to settle it.
+       CHECK-SKIPPED-LINE.
+           MOVE 1 TO SKIP-LINE-LOOKS-LIKE-DATA
+           MOVE 1 TO SKIP-CHAR-COUNTER
+           PERFORM CHECK-SKIPPED-LINE-LOOP.
+       CHECK-SKIPPED-LINE-LOOP.
+           IF(SKIP-CHAR-COUNTER <= 90) THEN
+               IF(PATTERN-LINE(SKIP-CHAR-COUNTER:1) NOT = '*' AND
+                       PATTERN-LINE(SKIP-CHAR-COUNTER:1) NOT = '0'
+                       AND PATTERN-LINE(SKIP-CHAR-COUNTER:1)
+                       NOT = SPACE) THEN
+                   MOVE 0 TO SKIP-LINE-LOOKS-LIKE-DATA
+               END-IF
+               ADD 1 TO SKIP-CHAR-COUNTER
+               GO TO CHECK-SKIPPED-LINE-LOOP
+           END-IF.
+
+      *>      Dequeues the next skip-loop line from SKIP-QUEUE-LINE-1/2
+      *>      if a prior failed lookahead left one there, otherwise
+      *>      reads a fresh line from INPUT-FILE. Either way the line
+      *>      comes back in SKIP-LINE-BUFFER, with INPUT-EOF-FLAG set
+      *>      to 'Y' if the file end was hit on a fresh read.
+       DEQUEUE-OR-READ-SKIP-LINE.
+           IF(SKIP-QUEUE-COUNT > 0) THEN
+               MOVE SKIP-QUEUE-LINE-1 TO SKIP-LINE-BUFFER
+               MOVE SKIP-QUEUE-LINE-2 TO SKIP-QUEUE-LINE-1
+               MOVE SPACES TO SKIP-QUEUE-LINE-2
+               SUBTRACT 1 FROM SKIP-QUEUE-COUNT
+           ELSE
+               READ INPUT-FILE INTO SKIP-LINE-BUFFER
+                   AT END
+                       MOVE 'Y' TO INPUT-EOF-FLAG
+               END-READ
+           END-IF.
+
+      *>      Looks two lines past an ambiguous '*'/'0'/space-only
+      *>      line to see whether a real pattern header actually
+      *>      starts there: the next line should look like a bare
+      *>      GENERATION-NUMBER (digits and spaces only) and the one
+      *>      after that should look like a ROW-AND-COLUMN line (a
+      *>      digit token, a space, then another digit). Both lines
+      *>      go through DEQUEUE-OR-READ-SKIP-LINE the same as any
+      *>      other skip-loop line; when the lookahead does not pan
+      *>      out, whichever of them were actually consumed are pushed
+      *>      onto the same queue so SKIP-PATTERN-LINES-LOOP sees them
+      *>      again as ordinary lines instead of losing them - a real
+      *>      header line two lines ahead of an unrelated data row can
+      *>      otherwise be mistaken for a failed lookahead's casualty.
+       PEEK-HEADER-LOOKAHEAD.
+           MOVE 1 TO PEEK-LOOKS-LIKE-GEN
+           MOVE 1 TO PEEK-LOOKS-LIKE-ROWCOL
+           MOVE SPACES TO PEEK-GEN-LINE
+           MOVE SPACES TO PEEK-ROWCOL-LINE
+           PERFORM DEQUEUE-OR-READ-SKIP-LINE
+           MOVE SKIP-LINE-BUFFER TO PEEK-GEN-LINE
+           IF(INPUT-EOF-FLAG = 'Y') THEN
+               MOVE 0 TO PEEK-LOOKS-LIKE-GEN
+               MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+           ELSE
+               PERFORM CHECK-PEEK-GEN-LINE
+               IF(PEEK-LOOKS-LIKE-GEN NOT = 1) THEN
+                   MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+                   MOVE PEEK-GEN-LINE TO SKIP-QUEUE-LINE-1
+                   MOVE 1 TO SKIP-QUEUE-COUNT
+               ELSE
+                   PERFORM DEQUEUE-OR-READ-SKIP-LINE
+                   MOVE SKIP-LINE-BUFFER TO PEEK-ROWCOL-LINE
+                   IF(INPUT-EOF-FLAG = 'Y') THEN
+                       MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+                   ELSE
+                       PERFORM CHECK-PEEK-ROWCOL-LINE
+                       IF(PEEK-LOOKS-LIKE-ROWCOL NOT = 1) THEN
+                           MOVE PEEK-GEN-LINE TO SKIP-QUEUE-LINE-1
+                           MOVE PEEK-ROWCOL-LINE
+                               TO SKIP-QUEUE-LINE-2
+                           MOVE 2 TO SKIP-QUEUE-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>      Sets PEEK-LOOKS-LIKE-GEN to 1 when PEEK-GEN-LINE holds
+      *>      at least one digit and nothing but digits and spaces,
+      *>      0 otherwise.
+       CHECK-PEEK-GEN-LINE.
+           MOVE 1 TO PEEK-LOOKS-LIKE-GEN
+           MOVE 0 TO PEEK-DIGIT-COUNTER
+           MOVE 1 TO PEEK-CHAR-COUNTER
+           PERFORM CHECK-PEEK-GEN-LINE-LOOP
+           IF(PEEK-DIGIT-COUNTER = 0) THEN
+               MOVE 0 TO PEEK-LOOKS-LIKE-GEN
+           END-IF.
+       CHECK-PEEK-GEN-LINE-LOOP.
+           IF(PEEK-CHAR-COUNTER <= 90) THEN
+               IF(PEEK-GEN-LINE(PEEK-CHAR-COUNTER:1) NOT NUMERIC
+                       AND PEEK-GEN-LINE(PEEK-CHAR-COUNTER:1)
+                       NOT = SPACE) THEN
+                   MOVE 0 TO PEEK-LOOKS-LIKE-GEN
+               END-IF
+               IF(PEEK-GEN-LINE(PEEK-CHAR-COUNTER:1) NUMERIC) THEN
+                   ADD 1 TO PEEK-DIGIT-COUNTER
+               END-IF
+               ADD 1 TO PEEK-CHAR-COUNTER
+               GO TO CHECK-PEEK-GEN-LINE-LOOP
+           END-IF.
+
+      *>      Sets PEEK-LOOKS-LIKE-ROWCOL to 1 when PEEK-ROWCOL-LINE
+      *>      opens with a digit, has a space somewhere after it, and
+      *>      the character right after that space is also a digit -
+      *>      the shape of a "row col ..." control line - 0 otherwise.
+       CHECK-PEEK-ROWCOL-LINE.
+           MOVE 1 TO PEEK-LOOKS-LIKE-ROWCOL
+           MOVE 0 TO PEEK-FIRST-SPACE-POS
+           IF(PEEK-ROWCOL-LINE(1:1) NOT NUMERIC) THEN
+               MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+           ELSE
+               MOVE 1 TO PEEK-CHAR-COUNTER
+               PERFORM FIND-PEEK-FIRST-SPACE-LOOP
+               IF(PEEK-FIRST-SPACE-POS < 2) THEN
+                   MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+               ELSE
+                   IF(PEEK-ROWCOL-LINE(PEEK-FIRST-SPACE-POS + 1:1)
+                           NOT NUMERIC) THEN
+                       MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+                   END-IF
+               END-IF
+           END-IF.
+       FIND-PEEK-FIRST-SPACE-LOOP.
+           IF(PEEK-CHAR-COUNTER <= 89 AND PEEK-FIRST-SPACE-POS = 0)
+                   THEN
+               IF(PEEK-ROWCOL-LINE(PEEK-CHAR-COUNTER:1) = SPACE)
+                       THEN
+                   MOVE PEEK-CHAR-COUNTER TO PEEK-FIRST-SPACE-POS
+               ELSE
+                   IF(PEEK-ROWCOL-LINE(PEEK-CHAR-COUNTER:1)
+                           NOT NUMERIC) THEN
+                       MOVE 90 TO PEEK-CHAR-COUNTER
+                   END-IF
+               END-IF
+               ADD 1 TO PEEK-CHAR-COUNTER
+               GO TO FIND-PEEK-FIRST-SPACE-LOOP
+           END-IF.
+
+      *>      Puts every per-pattern working field back to its
+      *>      initial-program-load state. Needed because batch mode
+      *>      (below) runs this program's logic once per pattern block
+      *>      instead of once per job.
+       RESET-PATTERN-STATE.
+           MOVE 1 TO ROW-SIZE
+           MOVE 1 TO COLUMN-SIZE
+           MOVE SPACES TO OUTPUT-FILENAME
+           MOVE 1 TO GRID-VALID
+           MOVE 1 TO PATTERN-VALID
+           MOVE 1 TO PATTERN-READ-VALID
+           MOVE 0 TO BAD-ROW-NUMBER
+           MOVE SPACES TO HISTORY-FILENAME
+           MOVE 0 TO HISTORY-MODE
+           MOVE SPACES TO CHECKPOINT-FILENAME
+           MOVE 0 TO CHECKPOINT-MODE
+           MOVE 0 TO CHECKPOINT-RESUME
+           MOVE SPACES TO CSV-FILENAME
+           MOVE 0 TO CSV-MODE
+           MOVE SPACES TO JSON-FILENAME
+           MOVE 0 TO JSON-MODE
+           MOVE 0 TO JSON-FIRST-GEN
+           MOVE "3" TO BIRTH-RULE
+           MOVE "23" TO SURVIVE-RULE
+           MOVE SPACES TO STATS-FILENAME
+           MOVE 0 TO STATS-HAVE-BASELINE
+           MOVE 0 TO STATS-MIN-POPULATION
+           MOVE 0 TO STATS-MAX-POPULATION
+           MOVE 0 TO STATS-HAS-EXTINCTION
+           MOVE 0 TO STATS-EXTINCTION-GENERATION
+           MOVE 0 TO IS-STILL-LIFE
+           MOVE 0 TO STILL-LIFE-GENERATION
+           MOVE 0 TO IS-OSCILLATOR
+           MOVE 0 TO OSCILLATOR-PERIOD
+           MOVE 0 TO OSCILLATOR-GENERATION
+           MOVE 0 TO WRAP-MODE
+           MOVE SPACES TO CONTROL-TOKEN-1
+           MOVE SPACES TO CONTROL-TOKEN-2
+           MOVE SPACES TO CONTROL-TOKEN-3
+           MOVE SPACES TO CONTROL-TOKEN-4
+           MOVE SPACES TO CONTROL-TOKEN-5
+           MOVE SPACES TO CONTROL-TOKEN-6
+           MOVE SPACES TO STATUS-STRING
+           MOVE 1 TO STATUS-LENGTH
+           MOVE SPACES TO GENERATION-NUMBER-TRIMED
+           MOVE SPACES TO STILL-LIFE-GENERATION-TRIMED
+           MOVE SPACES TO OSCILLATOR-PERIOD-TRIMED
+           MOVE SPACES TO OSCILLATOR-GENERATION-TRIMED
+           MOVE 0 TO HISTORY-VALID(1)
+           MOVE 0 TO HISTORY-VALID(2)
+           MOVE 0 TO HISTORY-VALID(3)
+           MOVE 0 TO HISTORY-VALID(4)
+           MOVE 0 TO HISTORY-VALID(5)
+           MOVE 0 TO HISTORY-VALID(6).
+
+      *>      Recognises the optional tokens that may trail ROW-SIZE
+      *>      and COLUMN-SIZE on the ROW-AND-COLUMN line, in any order.
+       CLASSIFY-CONTROL-TOKENS.
+           IF(CONTROL-TOKEN-1 = 'WRAP') THEN
+               MOVE 1 TO WRAP-MODE
+           END-IF
+           IF(CONTROL-TOKEN-2 = 'WRAP') THEN
+               MOVE 1 TO WRAP-MODE
+           END-IF
+           IF(CONTROL-TOKEN-3 = 'WRAP') THEN
+               MOVE 1 TO WRAP-MODE
+           END-IF
+           IF(CONTROL-TOKEN-4 = 'WRAP') THEN
+               MOVE 1 TO WRAP-MODE
+           END-IF
+           IF(CONTROL-TOKEN-5 = 'WRAP') THEN
+               MOVE 1 TO WRAP-MODE
+           END-IF
+           IF(CONTROL-TOKEN-6 = 'WRAP') THEN
+               MOVE 1 TO WRAP-MODE
+           END-IF
+           IF(CONTROL-TOKEN-1 = 'HISTORY') THEN
+               MOVE 1 TO HISTORY-MODE
+           END-IF
+           IF(CONTROL-TOKEN-2 = 'HISTORY') THEN
+               MOVE 1 TO HISTORY-MODE
+           END-IF
+           IF(CONTROL-TOKEN-3 = 'HISTORY') THEN
+               MOVE 1 TO HISTORY-MODE
+           END-IF
+           IF(CONTROL-TOKEN-4 = 'HISTORY') THEN
+               MOVE 1 TO HISTORY-MODE
+           END-IF
+           IF(CONTROL-TOKEN-5 = 'HISTORY') THEN
+               MOVE 1 TO HISTORY-MODE
+           END-IF
+           IF(CONTROL-TOKEN-6 = 'HISTORY') THEN
+               MOVE 1 TO HISTORY-MODE
+           END-IF
+           IF(CONTROL-TOKEN-1 = 'CHECKPOINT') THEN
+               MOVE 1 TO CHECKPOINT-MODE
+           END-IF
+           IF(CONTROL-TOKEN-2 = 'CHECKPOINT') THEN
+               MOVE 1 TO CHECKPOINT-MODE
+           END-IF
+           IF(CONTROL-TOKEN-3 = 'CHECKPOINT') THEN
+               MOVE 1 TO CHECKPOINT-MODE
+           END-IF
+           IF(CONTROL-TOKEN-4 = 'CHECKPOINT') THEN
+               MOVE 1 TO CHECKPOINT-MODE
+           END-IF
+           IF(CONTROL-TOKEN-5 = 'CHECKPOINT') THEN
+               MOVE 1 TO CHECKPOINT-MODE
+           END-IF
+           IF(CONTROL-TOKEN-6 = 'CHECKPOINT') THEN
+               MOVE 1 TO CHECKPOINT-MODE
+           END-IF
+           IF(CONTROL-TOKEN-1 = 'CSV') THEN
+               MOVE 1 TO CSV-MODE
+           END-IF
+           IF(CONTROL-TOKEN-2 = 'CSV') THEN
+               MOVE 1 TO CSV-MODE
+           END-IF
+           IF(CONTROL-TOKEN-3 = 'CSV') THEN
+               MOVE 1 TO CSV-MODE
+           END-IF
+           IF(CONTROL-TOKEN-4 = 'CSV') THEN
+               MOVE 1 TO CSV-MODE
+           END-IF
+           IF(CONTROL-TOKEN-5 = 'CSV') THEN
+               MOVE 1 TO CSV-MODE
+           END-IF
+           IF(CONTROL-TOKEN-6 = 'CSV') THEN
+               MOVE 1 TO CSV-MODE
+           END-IF
+           IF(CONTROL-TOKEN-1 = 'JSON') THEN
+               MOVE 1 TO JSON-MODE
+           END-IF
+           IF(CONTROL-TOKEN-2 = 'JSON') THEN
+               MOVE 1 TO JSON-MODE
+           END-IF
+           IF(CONTROL-TOKEN-3 = 'JSON') THEN
+               MOVE 1 TO JSON-MODE
+           END-IF
+           IF(CONTROL-TOKEN-4 = 'JSON') THEN
+               MOVE 1 TO JSON-MODE
+           END-IF
+           IF(CONTROL-TOKEN-5 = 'JSON') THEN
+               MOVE 1 TO JSON-MODE
+           END-IF
+           IF(CONTROL-TOKEN-6 = 'JSON') THEN
+               MOVE 1 TO JSON-MODE
+           END-IF
+           IF(CONTROL-TOKEN-1(1:1) = 'B' AND
+                   CONTROL-TOKEN-1 NOT = SPACES) THEN
+               MOVE CONTROL-TOKEN-1 TO RULE-TOKEN-SOURCE
+               PERFORM PARSE-RULE-TOKEN
+           END-IF
+           IF(CONTROL-TOKEN-2(1:1) = 'B' AND
+                   CONTROL-TOKEN-2 NOT = SPACES) THEN
+               MOVE CONTROL-TOKEN-2 TO RULE-TOKEN-SOURCE
+               PERFORM PARSE-RULE-TOKEN
+           END-IF
+           IF(CONTROL-TOKEN-3(1:1) = 'B' AND
+                   CONTROL-TOKEN-3 NOT = SPACES) THEN
+               MOVE CONTROL-TOKEN-3 TO RULE-TOKEN-SOURCE
+               PERFORM PARSE-RULE-TOKEN
+           END-IF
+           IF(CONTROL-TOKEN-4(1:1) = 'B' AND
+                   CONTROL-TOKEN-4 NOT = SPACES) THEN
+               MOVE CONTROL-TOKEN-4 TO RULE-TOKEN-SOURCE
+               PERFORM PARSE-RULE-TOKEN
+           END-IF
+           IF(CONTROL-TOKEN-5(1:1) = 'B' AND
+                   CONTROL-TOKEN-5 NOT = SPACES) THEN
+               MOVE CONTROL-TOKEN-5 TO RULE-TOKEN-SOURCE
+               PERFORM PARSE-RULE-TOKEN
+           END-IF
+           IF(CONTROL-TOKEN-6(1:1) = 'B' AND
+                   CONTROL-TOKEN-6 NOT = SPACES) THEN
+               MOVE CONTROL-TOKEN-6 TO RULE-TOKEN-SOURCE
+               PERFORM PARSE-RULE-TOKEN
+           END-IF.
+
+      *>      NEED TO SET RULE-TOKEN-SOURCE BEFORE CALLING THIS. Splits
+      *>      a "Bxx/Syy" token into its birth and survival digit
+      *>      strings, dropping the leading B/S letter from each half.
+       PARSE-RULE-TOKEN.
+           MOVE SPACES TO RULE-BIRTH-PART
+           MOVE SPACES TO RULE-SURVIVE-PART
+           UNSTRING RULE-TOKEN-SOURCE DELIMITED BY '/'
+               INTO RULE-BIRTH-PART, RULE-SURVIVE-PART
+           END-UNSTRING
+           MOVE SPACES TO BIRTH-RULE
+           MOVE SPACES TO SURVIVE-RULE
+           MOVE RULE-BIRTH-PART(2:19) TO BIRTH-RULE
+           MOVE RULE-SURVIVE-PART(2:19) TO SURVIVE-RULE.
 
        PRINT-PATTERN.
       *>   LOOP
@@ -192,20 +1109,159 @@
                GO TO PRINT-PATTERN-LOOP
            END-IF.
 
+      *>      A declared ROW-SIZE that overstates how many grid lines
+      *>      this block really has would otherwise run READ-PATTERN-
+      *>      LOOP's read past true end-of-file (libcob fatal error,
+      *>      was uncaught here) or straight into the next block's
+      *>      name/generation/row-and-column lines, consuming and
+      *>      losing them as if they were more of this block's grid
+      *>      data. The queue below is reset here, once per pattern
+      *>      block, the same way SKIP-PATTERN-LINES resets SKIP-
+      *>      QUEUE-COUNT at its own top.
        READ-PATTERN.
       *>   LOOP
            MOVE 1 TO PATTERN-READ-COUNTER
+           MOVE 1 TO PATTERN-READ-VALID
+           MOVE 0 TO READ-QUEUE-COUNT
+           MOVE SPACES TO READ-QUEUE-LINE-1
+           MOVE SPACES TO READ-QUEUE-LINE-2
            PERFORM READ-PATTERN-LOOP.
       *>   END LOOP
+      *>      A row that still has READ-QUEUE-COUNT > 0 here finished
+      *>      reading ROW-SIZE rows successfully (PATTERN-READ-VALID
+      *>      is still 1 - the true-EOF and confirmed-header exits
+      *>      below never leave anything queued) with a peeked line
+      *>      left over from the declared block's very last row. That
+      *>      line is hard evidence of real content right after this
+      *>      block, so it is handed to PROCESS-ONE-PATTERN as the next
+      *>      PATTERN-NAME the same way a confirmed header is, rather
+      *>      than silently dropped when READ-PATTERN returns. A
+      *>      second queued line in that same narrow spot has no
+      *>      matching PENDING-* slot to carry it in and is dropped -
+      *>      a documented limitation, same spirit as CHECK-SKIPPED-
+      *>      LINE's own "000" gap.
+           IF(READ-QUEUE-COUNT > 0) THEN
+               MOVE READ-QUEUE-LINE-1 TO PENDING-PATTERN-NAME
+               MOVE 'Y' TO PENDING-PATTERN-FLAG
+           END-IF.
+      *>      A character-class failure here cannot, on its own, tell
+      *>      a bad-character row of THIS block's own data (request
+      *>      007) apart from the first line of the NEXT block once
+      *>      this one's real data has run dry (the overrun this round
+      *>      fixes) - both simply contain a character outside '*'/
+      *>      '0'/space. PEEK-NEXT-HEADER-LOOKAHEAD looks two lines
+      *>      further, the same way PEEK-HEADER-LOOKAHEAD already does
+      *>      for SKIP-PATTERN-LINES-LOOP's identical ambiguity, and
+      *>      only a confirmed generation-number-then-row/column pair
+      *>      stops the read and hands the line off as the next
+      *>      PATTERN-NAME; otherwise the ambiguous line is kept as an
+      *>      ordinary (if ultimately rejected) row of this block's own
+      *>      data, exactly as READ-PATTERN always treated it before
+      *>      this round, and VALIDATE-PATTERN-DATA still reports it by
+      *>      row number.
        READ-PATTERN-LOOP.
-           IF (PATTERN-READ-COUNTER <= ROW-SIZE) THEN
-               READ INPUT-FILE INTO PATTERN-ROW(PATTERN-READ-COUNTER)
-               MOVE PATTERN-ROW(PATTERN-READ-COUNTER)
-                   TO PREVIOUS-PATTERN-ROW(PATTERN-READ-COUNTER)
+           IF (PATTERN-READ-COUNTER <= ROW-SIZE AND
+                   PATTERN-READ-VALID = 1) THEN
+               PERFORM DEQUEUE-OR-READ-PATTERN-LINE
+               MOVE READ-LINE-BUFFER TO PATTERN-LINE
+               IF(INPUT-EOF-FLAG = 'Y') THEN
+                   MOVE 0 TO PATTERN-READ-VALID
+                   MOVE PATTERN-READ-COUNTER TO BAD-ROW-NUMBER
+               ELSE
+                   PERFORM CHECK-SKIPPED-LINE
+                   IF(SKIP-LINE-LOOKS-LIKE-DATA = 1) THEN
+                       MOVE PATTERN-LINE
+                           TO PATTERN-ROW(PATTERN-READ-COUNTER)
+                       MOVE PATTERN-LINE
+                           TO PREVIOUS-PATTERN-ROW(PATTERN-READ-COUNTER)
+                   ELSE
+                       PERFORM PEEK-NEXT-HEADER-LOOKAHEAD
+                       IF(PEEK-LOOKS-LIKE-GEN = 1 AND
+                               PEEK-LOOKS-LIKE-ROWCOL = 1) THEN
+                           MOVE 0 TO PATTERN-READ-VALID
+                           MOVE PATTERN-READ-COUNTER TO BAD-ROW-NUMBER
+                           MOVE PATTERN-LINE TO PENDING-PATTERN-NAME
+                           MOVE PEEK-GEN-LINE
+                               TO PENDING-GENERATION-LINE
+                           MOVE PEEK-ROWCOL-LINE
+                               TO PENDING-ROW-AND-COLUMN-LINE
+                           MOVE 'Y' TO PENDING-PATTERN-FLAG
+                           MOVE 'Y' TO PENDING-LOOKAHEAD-FLAG
+                       ELSE
+                           MOVE PATTERN-LINE
+                               TO PATTERN-ROW(PATTERN-READ-COUNTER)
+                           MOVE PATTERN-LINE
+                               TO PREVIOUS-PATTERN-ROW
+                                   (PATTERN-READ-COUNTER)
+                       END-IF
+                   END-IF
+               END-IF
                ADD 1 TO PATTERN-READ-COUNTER
                GO TO READ-PATTERN-LOOP
            END-IF.
 
+      *>      Dequeues the next READ-PATTERN-LOOP line from READ-
+      *>      QUEUE-LINE-1/2 if a prior failed PEEK-NEXT-HEADER-
+      *>      LOOKAHEAD left one there, otherwise reads a fresh line
+      *>      from INPUT-FILE. Either way the line comes back in READ-
+      *>      LINE-BUFFER, with INPUT-EOF-FLAG set to 'Y' if the file
+      *>      end was hit on a fresh read. Kept separate from SKIP-
+      *>      PATTERN-LINES-LOOP's own DEQUEUE-OR-READ-SKIP-LINE/
+      *>      SKIP-QUEUE-LINE-1/2 since the two loops never run for the
+      *>      same pattern block but a shared queue would still tie
+      *>      their states together for no reason.
+       DEQUEUE-OR-READ-PATTERN-LINE.
+           IF(READ-QUEUE-COUNT > 0) THEN
+               MOVE READ-QUEUE-LINE-1 TO READ-LINE-BUFFER
+               MOVE READ-QUEUE-LINE-2 TO READ-QUEUE-LINE-1
+               MOVE SPACES TO READ-QUEUE-LINE-2
+               SUBTRACT 1 FROM READ-QUEUE-COUNT
+           ELSE
+               READ INPUT-FILE INTO READ-LINE-BUFFER
+                   AT END
+                       MOVE 'Y' TO INPUT-EOF-FLAG
+               END-READ
+           END-IF.
+
+      *>      Looks two lines past an ambiguous pattern row to see
+      *>      whether a real next-block header actually starts there -
+      *>      same test and queueing discipline as PEEK-HEADER-
+      *>      LOOKAHEAD, just reusing the PEEK-*/CHECK-PEEK-* working
+      *>      fields against READ-QUEUE-LINE-1/2 instead of SKIP-
+      *>      QUEUE-LINE-1/2.
+       PEEK-NEXT-HEADER-LOOKAHEAD.
+           MOVE 1 TO PEEK-LOOKS-LIKE-GEN
+           MOVE 1 TO PEEK-LOOKS-LIKE-ROWCOL
+           MOVE SPACES TO PEEK-GEN-LINE
+           MOVE SPACES TO PEEK-ROWCOL-LINE
+           PERFORM DEQUEUE-OR-READ-PATTERN-LINE
+           MOVE READ-LINE-BUFFER TO PEEK-GEN-LINE
+           IF(INPUT-EOF-FLAG = 'Y') THEN
+               MOVE 0 TO PEEK-LOOKS-LIKE-GEN
+               MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+           ELSE
+               PERFORM CHECK-PEEK-GEN-LINE
+               IF(PEEK-LOOKS-LIKE-GEN NOT = 1) THEN
+                   MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+                   MOVE PEEK-GEN-LINE TO READ-QUEUE-LINE-1
+                   MOVE 1 TO READ-QUEUE-COUNT
+               ELSE
+                   PERFORM DEQUEUE-OR-READ-PATTERN-LINE
+                   MOVE READ-LINE-BUFFER TO PEEK-ROWCOL-LINE
+                   IF(INPUT-EOF-FLAG = 'Y') THEN
+                       MOVE 0 TO PEEK-LOOKS-LIKE-ROWCOL
+                   ELSE
+                       PERFORM CHECK-PEEK-ROWCOL-LINE
+                       IF(PEEK-LOOKS-LIKE-ROWCOL NOT = 1) THEN
+                           MOVE PEEK-GEN-LINE TO READ-QUEUE-LINE-1
+                           MOVE PEEK-ROWCOL-LINE
+                               TO READ-QUEUE-LINE-2
+                           MOVE 2 TO READ-QUEUE-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        WRITE-PATTERN.
       *>   LOOP
            MOVE 1 TO PATTERN-WRITE-COUNTER
@@ -220,6 +1276,660 @@
                GO TO WRITE-PATTERN-LOOP
            END-IF.
 
+      *>      Checks for a prior <name>restart.txt left by an earlier,
+      *>      interrupted run of this same pattern block. A "COMPLETE"
+      *>      marker (or no file at all) means there is nothing to
+      *>      resume, and PATTERN-SIMULATION starts at generation 1 as
+      *>      usual. Otherwise PATTERN-TABLE is loaded from the
+      *>      checkpoint and CHECKPOINT-RESUME is set so PATTERN-
+      *>      SIMULATION picks GENERATION-COUNTER back up one past the
+      *>      generation that was saved.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF(CHECKPOINT-FILE-STATUS = '00') THEN
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END
+                   MOVE SPACES TO CHECKPOINT-LINE
+               END-READ
+               IF(CHECKPOINT-LINE(1:10) = 'CHECKPOINT') THEN
+      *>              A checkpoint written before the running stats
+      *>              were added to this line will not have these five
+      *>              extra tokens; leaving them pre-zeroed means an
+      *>              older checkpoint just starts a fresh baseline
+      *>              instead of failing to resume.
+                   MOVE 0 TO CHECKPOINT-SAVED-MIN,
+                       CHECKPOINT-SAVED-MAX,
+                       CHECKPOINT-SAVED-BASELINE,
+                       CHECKPOINT-SAVED-HAS-EXTINCTION,
+                       CHECKPOINT-SAVED-EXTINCTION-GEN
+                   UNSTRING CHECKPOINT-LINE DELIMITED BY SPACE
+                       INTO CHECKPOINT-MARKER,
+                       CHECKPOINT-SAVED-GENERATION,
+                       CHECKPOINT-SAVED-MIN,
+                       CHECKPOINT-SAVED-MAX,
+                       CHECKPOINT-SAVED-BASELINE,
+                       CHECKPOINT-SAVED-HAS-EXTINCTION,
+                       CHECKPOINT-SAVED-EXTINCTION-GEN
+                   END-UNSTRING
+                   MOVE 1 TO CHECKPOINT-ROW-COUNTER
+                   PERFORM LOAD-CHECKPOINT-ROW-LOOP
+                   COMPUTE GENERATION-COUNTER =
+                       CHECKPOINT-SAVED-GENERATION + 1
+                   MOVE 1 TO CHECKPOINT-RESUME
+                   MOVE CHECKPOINT-SAVED-MIN TO STATS-MIN-POPULATION
+                   MOVE CHECKPOINT-SAVED-MAX TO STATS-MAX-POPULATION
+                   MOVE CHECKPOINT-SAVED-BASELINE
+                       TO STATS-HAVE-BASELINE
+                   MOVE CHECKPOINT-SAVED-HAS-EXTINCTION
+                       TO STATS-HAS-EXTINCTION
+                   MOVE CHECKPOINT-SAVED-EXTINCTION-GEN
+                       TO STATS-EXTINCTION-GENERATION
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       LOAD-CHECKPOINT-ROW-LOOP.
+           IF(CHECKPOINT-ROW-COUNTER <= ROW-SIZE) THEN
+               READ CHECKPOINT-FILE
+                   INTO PATTERN-ROW(CHECKPOINT-ROW-COUNTER)
+                   AT END
+                   CONTINUE
+               END-READ
+               ADD 1 TO CHECKPOINT-ROW-COUNTER
+               GO TO LOAD-CHECKPOINT-ROW-LOOP
+           END-IF.
+
+      *>      Overwrites <name>restart.txt with the board currently
+      *>      held in PATTERN-TABLE and the generation number just
+      *>      computed, so a later run of this pattern block can pick
+      *>      up from here via LOAD-CHECKPOINT instead of generation 1.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE GENERATION-COUNTER TO CHECKPOINT-GEN-STRING
+           UNSTRING CHECKPOINT-GEN-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, CHECKPOINT-GEN-TRIMED
+           END-UNSTRING
+           MOVE STATS-MIN-POPULATION TO CHECKPOINT-MIN-STRING
+           UNSTRING CHECKPOINT-MIN-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, CHECKPOINT-MIN-TRIMED
+           END-UNSTRING
+           IF(STATS-MIN-POPULATION = 0) THEN
+               MOVE "0" TO CHECKPOINT-MIN-TRIMED
+           END-IF
+           MOVE STATS-MAX-POPULATION TO CHECKPOINT-MAX-STRING
+           UNSTRING CHECKPOINT-MAX-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, CHECKPOINT-MAX-TRIMED
+           END-UNSTRING
+           IF(STATS-MAX-POPULATION = 0) THEN
+               MOVE "0" TO CHECKPOINT-MAX-TRIMED
+           END-IF
+           MOVE STATS-EXTINCTION-GENERATION TO CHECKPOINT-EXT-STRING
+           UNSTRING CHECKPOINT-EXT-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, CHECKPOINT-EXT-TRIMED
+           END-UNSTRING
+           IF(STATS-EXTINCTION-GENERATION = 0) THEN
+               MOVE "0" TO CHECKPOINT-EXT-TRIMED
+           END-IF
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING "CHECKPOINT " DELIMITED BY SIZE
+               CHECKPOINT-GEN-TRIMED DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               CHECKPOINT-MIN-TRIMED DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               CHECKPOINT-MAX-TRIMED DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               STATS-HAVE-BASELINE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               STATS-HAS-EXTINCTION DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CHECKPOINT-EXT-TRIMED DELIMITED BY SPACE
+               INTO CHECKPOINT-LINE
+           END-STRING
+           WRITE CHECKPOINT-LINE
+           MOVE 1 TO CHECKPOINT-ROW-COUNTER
+           PERFORM WRITE-CHECKPOINT-ROW-LOOP
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-ROW-LOOP.
+           IF(CHECKPOINT-ROW-COUNTER <= ROW-SIZE) THEN
+               MOVE PATTERN-ROW(CHECKPOINT-ROW-COUNTER)
+                   TO CHECKPOINT-LINE
+               WRITE CHECKPOINT-LINE
+               ADD 1 TO CHECKPOINT-ROW-COUNTER
+               GO TO WRITE-CHECKPOINT-ROW-LOOP
+           END-IF.
+
+      *>      Replaces <name>restart.txt with a bare completion marker
+      *>      once the simulation has finished, so a later accidental
+      *>      re-run of this pattern block does not try to resume a
+      *>      job that already ran to completion.
+       WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "COMPLETE" TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      *>      Builds one comma-separated "0"/"1" CSV-LINE-STRING for
+      *>      PREVIOUS-PATTERN-ROW(CSV-ROW-COUNTER) across COLUMN-SIZE
+      *>      columns. Shared by the final-grid-only and the per-
+      *>      generation streaming CSV writers below.
+       BUILD-CSV-ROW.
+           MOVE SPACES TO CSV-LINE-STRING
+           MOVE 1 TO CSV-LINE-LENGTH
+           MOVE 1 TO CSV-COLUMN-COUNTER
+           PERFORM BUILD-CSV-ROW-COLUMN-LOOP.
+       BUILD-CSV-ROW-COLUMN-LOOP.
+           IF(CSV-COLUMN-COUNTER <= COLUMN-SIZE) THEN
+               IF(CSV-COLUMN-COUNTER > 1) THEN
+                   STRING "," DELIMITED BY SIZE
+                       INTO CSV-LINE-STRING
+                       WITH POINTER CSV-LINE-LENGTH
+                   END-STRING
+               END-IF
+               IF(PREVIOUS-PATTERN-CELL(CSV-ROW-COUNTER,
+                       CSV-COLUMN-COUNTER) = '*') THEN
+                   STRING "1" DELIMITED BY SIZE
+                       INTO CSV-LINE-STRING
+                       WITH POINTER CSV-LINE-LENGTH
+                   END-STRING
+               ELSE
+                   STRING "0" DELIMITED BY SIZE
+                       INTO CSV-LINE-STRING
+                       WITH POINTER CSV-LINE-LENGTH
+                   END-STRING
+               END-IF
+               ADD 1 TO CSV-COLUMN-COUNTER
+               GO TO BUILD-CSV-ROW-COLUMN-LOOP
+           END-IF.
+
+      *>      Writes <name>.csv once, after the simulation has stopped,
+      *>      holding only the final grid - used when the CSV token is
+      *>      present without HISTORY.
+       WRITE-CSV-FINAL.
+           OPEN OUTPUT CSV-FILE
+           MOVE 1 TO CSV-ROW-COUNTER
+           PERFORM WRITE-CSV-FINAL-ROW-LOOP
+           CLOSE CSV-FILE.
+       WRITE-CSV-FINAL-ROW-LOOP.
+           IF(CSV-ROW-COUNTER <= ROW-SIZE) THEN
+               PERFORM BUILD-CSV-ROW
+               COMPUTE CSV-LINE-SIZE = CSV-LINE-LENGTH - 1
+               MOVE CSV-LINE-STRING TO CSV-OUTPUT-LINE
+               WRITE CSV-OUTPUT-LINE
+               ADD 1 TO CSV-ROW-COUNTER
+               GO TO WRITE-CSV-FINAL-ROW-LOOP
+           END-IF.
+
+      *>      Appends a "# Generation n" comment line plus the grid
+      *>      just finished to <name>.csv - used when CSV is combined
+      *>      with HISTORY, same per-generation timing as WRITE-
+      *>      HISTORY-STEP.
+       WRITE-CSV-STEP.
+           COMPUTE CSV-GEN-NUMBER = GENERATION-COUNTER - 1
+           MOVE CSV-GEN-NUMBER TO CSV-GEN-STRING
+           UNSTRING CSV-GEN-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, CSV-GEN-TRIMED
+           END-UNSTRING
+           MOVE SPACES TO CSV-LINE-STRING
+           MOVE 1 TO CSV-LINE-LENGTH
+           STRING "# Generation " DELIMITED BY SIZE
+               CSV-GEN-TRIMED DELIMITED BY SPACE
+               INTO CSV-LINE-STRING
+               WITH POINTER CSV-LINE-LENGTH
+           END-STRING
+           COMPUTE CSV-LINE-SIZE = CSV-LINE-LENGTH - 1
+           MOVE CSV-LINE-STRING TO CSV-OUTPUT-LINE
+           WRITE CSV-OUTPUT-LINE
+           MOVE 1 TO CSV-ROW-COUNTER
+           PERFORM WRITE-CSV-STEP-ROW-LOOP.
+       WRITE-CSV-STEP-ROW-LOOP.
+           IF(CSV-ROW-COUNTER <= ROW-SIZE) THEN
+               PERFORM BUILD-CSV-ROW
+               COMPUTE CSV-LINE-SIZE = CSV-LINE-LENGTH - 1
+               MOVE CSV-LINE-STRING TO CSV-OUTPUT-LINE
+               WRITE CSV-OUTPUT-LINE
+               ADD 1 TO CSV-ROW-COUNTER
+               GO TO WRITE-CSV-STEP-ROW-LOOP
+           END-IF.
+
+      *>      Builds one JSON array "[0,1,0,...]" in JSON-LINE-STRING
+      *>      for PREVIOUS-PATTERN-ROW(JSON-ROW-COUNTER). Shared by all
+      *>      the JSON writers below; callers append any trailing comma
+      *>      and WRITE the line themselves.
+       BUILD-JSON-ROW.
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "[" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           MOVE 1 TO JSON-COLUMN-COUNTER
+           PERFORM BUILD-JSON-ROW-COLUMN-LOOP
+           STRING "]" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING.
+       BUILD-JSON-ROW-COLUMN-LOOP.
+           IF(JSON-COLUMN-COUNTER <= COLUMN-SIZE) THEN
+               IF(JSON-COLUMN-COUNTER > 1) THEN
+                   STRING "," DELIMITED BY SIZE
+                       INTO JSON-LINE-STRING
+                       WITH POINTER JSON-LINE-LENGTH
+                   END-STRING
+               END-IF
+               IF(PREVIOUS-PATTERN-CELL(JSON-ROW-COUNTER,
+                       JSON-COLUMN-COUNTER) = '*') THEN
+                   STRING "1" DELIMITED BY SIZE
+                       INTO JSON-LINE-STRING
+                       WITH POINTER JSON-LINE-LENGTH
+                   END-STRING
+               ELSE
+                   STRING "0" DELIMITED BY SIZE
+                       INTO JSON-LINE-STRING
+                       WITH POINTER JSON-LINE-LENGTH
+                   END-STRING
+               END-IF
+               ADD 1 TO JSON-COLUMN-COUNTER
+               GO TO BUILD-JSON-ROW-COLUMN-LOOP
+           END-IF.
+
+      *>      Writes <name>.json once, after the simulation has
+      *>      stopped, as a single object holding only the final grid -
+      *>      used when the JSON token is present without HISTORY.
+       WRITE-JSON-FINAL.
+           OPEN OUTPUT JSON-FILE
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "{" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"pattern": "' DELIMITED BY SIZE
+               PATTERN-NAME DELIMITED BY SPACE
+               '",' DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE ROW-SIZE TO JSON-DIM-STRING
+           UNSTRING JSON-DIM-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, JSON-DIM-TRIMED
+           END-UNSTRING
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"rows": ' DELIMITED BY SIZE
+               JSON-DIM-TRIMED DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE COLUMN-SIZE TO JSON-DIM-STRING
+           UNSTRING JSON-DIM-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, JSON-DIM-TRIMED
+           END-UNSTRING
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"columns": ' DELIMITED BY SIZE
+               JSON-DIM-TRIMED DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"grid": [' DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE 1 TO JSON-ROW-COUNTER
+           PERFORM WRITE-JSON-FINAL-ROW-LOOP
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "]" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "}" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+           CLOSE JSON-FILE.
+       WRITE-JSON-FINAL-ROW-LOOP.
+           IF(JSON-ROW-COUNTER <= ROW-SIZE) THEN
+               PERFORM BUILD-JSON-ROW
+               IF(JSON-ROW-COUNTER < ROW-SIZE) THEN
+                   STRING "," DELIMITED BY SIZE
+                       INTO JSON-LINE-STRING
+                       WITH POINTER JSON-LINE-LENGTH
+                   END-STRING
+               END-IF
+               COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+               MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+               WRITE JSON-OUTPUT-LINE
+               ADD 1 TO JSON-ROW-COUNTER
+               GO TO WRITE-JSON-FINAL-ROW-LOOP
+           END-IF.
+
+      *>      Opens the "{ "pattern": ..., "generations": [" preamble
+      *>      of <name>.json once, before the simulation loop starts -
+      *>      used when JSON is combined with HISTORY to stream every
+      *>      generation instead of just the final grid.
+       WRITE-JSON-HEADER.
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "{" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"pattern": "' DELIMITED BY SIZE
+               PATTERN-NAME DELIMITED BY SPACE
+               '",' DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"generations": [' DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+           MOVE 0 TO JSON-FIRST-GEN.
+
+      *>      Appends one "{ "generation": n, "grid": [...] }" object
+      *>      to the open "generations" array in <name>.json for the
+      *>      generation just finished - same per-generation timing as
+      *>      WRITE-HISTORY-STEP. A leading comma is written before
+      *>      every entry after the first, since the total number of
+      *>      generations isn't known until the loop actually stops.
+       WRITE-JSON-STEP.
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           IF(JSON-FIRST-GEN = 1) THEN
+               STRING "," DELIMITED BY SIZE
+                   INTO JSON-LINE-STRING
+                   WITH POINTER JSON-LINE-LENGTH
+               END-STRING
+           END-IF
+           STRING "{" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+           MOVE 1 TO JSON-FIRST-GEN
+
+           COMPUTE JSON-GEN-NUMBER = GENERATION-COUNTER - 1
+           MOVE JSON-GEN-NUMBER TO JSON-GEN-STRING
+           UNSTRING JSON-GEN-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, JSON-GEN-TRIMED
+           END-UNSTRING
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"generation": ' DELIMITED BY SIZE
+               JSON-GEN-TRIMED DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING '"grid": [' DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE 1 TO JSON-ROW-COUNTER
+           PERFORM WRITE-JSON-STEP-ROW-LOOP
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "]}" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE.
+       WRITE-JSON-STEP-ROW-LOOP.
+           IF(JSON-ROW-COUNTER <= ROW-SIZE) THEN
+               PERFORM BUILD-JSON-ROW
+               IF(JSON-ROW-COUNTER < ROW-SIZE) THEN
+                   STRING "," DELIMITED BY SIZE
+                       INTO JSON-LINE-STRING
+                       WITH POINTER JSON-LINE-LENGTH
+                   END-STRING
+               END-IF
+               COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+               MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+               WRITE JSON-OUTPUT-LINE
+               ADD 1 TO JSON-ROW-COUNTER
+               GO TO WRITE-JSON-STEP-ROW-LOOP
+           END-IF.
+
+      *>      Closes the "generations" array and the outer object once
+      *>      the simulation loop has stopped, then closes the file.
+       WRITE-JSON-FOOTER.
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "]" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+
+           MOVE SPACES TO JSON-LINE-STRING
+           MOVE 1 TO JSON-LINE-LENGTH
+           STRING "}" DELIMITED BY SIZE
+               INTO JSON-LINE-STRING
+               WITH POINTER JSON-LINE-LENGTH
+           END-STRING
+           COMPUTE JSON-LINE-SIZE = JSON-LINE-LENGTH - 1
+           MOVE JSON-LINE-STRING TO JSON-OUTPUT-LINE
+           WRITE JSON-OUTPUT-LINE
+           CLOSE JSON-FILE.
+
+      *>      Appends one "Generation n" header plus the grid currently
+      *>      held in PREVIOUS-PATTERN-TABLE to HISTORY-FILE. Called
+      *>      right after COPY-PATTERN, while PREVIOUS-PATTERN-TABLE
+      *>      still holds the generation just finished (GENERATION-
+      *>      COUNTER - 1) and before it is overwritten by the next
+      *>      step's computation.
+       WRITE-HISTORY-STEP.
+           COMPUTE HISTORY-GEN-NUMBER = GENERATION-COUNTER - 1
+           MOVE HISTORY-GEN-NUMBER TO HISTORY-GEN-STRING
+           UNSTRING HISTORY-GEN-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, HISTORY-GEN-TRIMED
+           END-UNSTRING
+           MOVE SPACES TO HISTORY-HEADER-STRING
+           MOVE 1 TO HISTORY-HEADER-LENGTH
+           STRING "Generation " DELIMITED BY SIZE
+               HISTORY-GEN-TRIMED DELIMITED BY SPACE
+               INTO HISTORY-HEADER-STRING
+               WITH POINTER HISTORY-HEADER-LENGTH
+           END-STRING
+           COMPUTE HISTORY-HEADER-SIZE = HISTORY-HEADER-LENGTH - 1
+           MOVE HISTORY-HEADER-STRING TO HISTORY-HEADER-LINE
+           WRITE HISTORY-HEADER-LINE
+           MOVE 1 TO HISTORY-WRITE-COUNTER
+           PERFORM WRITE-HISTORY-STEP-LOOP.
+       WRITE-HISTORY-STEP-LOOP.
+           IF(HISTORY-WRITE-COUNTER <= ROW-SIZE) THEN
+               MOVE PREVIOUS-PATTERN-ROW(HISTORY-WRITE-COUNTER)
+                   TO HISTORY-PATTERN-LINE
+               WRITE HISTORY-PATTERN-LINE
+               ADD 1 TO HISTORY-WRITE-COUNTER
+               GO TO WRITE-HISTORY-STEP-LOOP
+           END-IF.
+
+      *>      Tallies live cells in PREVIOUS-PATTERN-TABLE (the
+      *>      generation just finished, GENERATION-COUNTER - 1 - same
+      *>      timing as WRITE-HISTORY-STEP), updates the running min/
+      *>      max/extinction tracking fields, and appends one line to
+      *>      STATS-FILE for that generation.
+       RECORD-POPULATION-STEP.
+           MOVE 0 TO STATS-POPULATION
+           MOVE 1 TO STATS-COUNT-ROW-COUNTER
+           PERFORM RECORD-POPULATION-ROW-LOOP
+
+           IF(STATS-HAVE-BASELINE = 0) THEN
+               MOVE STATS-POPULATION TO STATS-MIN-POPULATION
+               MOVE STATS-POPULATION TO STATS-MAX-POPULATION
+               MOVE 1 TO STATS-HAVE-BASELINE
+           END-IF
+           IF(STATS-POPULATION < STATS-MIN-POPULATION) THEN
+               MOVE STATS-POPULATION TO STATS-MIN-POPULATION
+           END-IF
+           IF(STATS-POPULATION > STATS-MAX-POPULATION) THEN
+               MOVE STATS-POPULATION TO STATS-MAX-POPULATION
+           END-IF
+           IF(STATS-POPULATION = 0 AND STATS-HAS-EXTINCTION = 0) THEN
+               MOVE 1 TO STATS-HAS-EXTINCTION
+               COMPUTE STATS-EXTINCTION-GENERATION =
+                   GENERATION-COUNTER - 1
+           END-IF
+
+           COMPUTE STATS-GEN-NUMBER = GENERATION-COUNTER - 1
+           MOVE STATS-GEN-NUMBER TO STATS-GEN-STRING
+           UNSTRING STATS-GEN-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, STATS-GEN-TRIMED
+           END-UNSTRING
+           MOVE STATS-POPULATION TO STATS-POP-STRING
+           UNSTRING STATS-POP-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, STATS-POP-TRIMED
+           END-UNSTRING
+
+           MOVE SPACES TO STATS-LINE-STRING
+           MOVE 1 TO STATS-LINE-LENGTH
+           STRING "Generation " DELIMITED BY SIZE
+               STATS-GEN-TRIMED DELIMITED BY SPACE
+               ": population " DELIMITED BY SIZE
+               STATS-POP-TRIMED DELIMITED BY SPACE
+               INTO STATS-LINE-STRING
+               WITH POINTER STATS-LINE-LENGTH
+           END-STRING
+           COMPUTE STATS-LINE-SIZE = STATS-LINE-LENGTH - 1
+           MOVE STATS-LINE-STRING TO STATS-OUTPUT-LINE
+           WRITE STATS-OUTPUT-LINE.
+       RECORD-POPULATION-ROW-LOOP.
+           IF(STATS-COUNT-ROW-COUNTER <= ROW-SIZE) THEN
+               MOVE 1 TO STATS-COUNT-COLUMN-COUNTER
+               PERFORM RECORD-POPULATION-COLUMN-LOOP
+               ADD 1 TO STATS-COUNT-ROW-COUNTER
+               GO TO RECORD-POPULATION-ROW-LOOP
+           END-IF.
+       RECORD-POPULATION-COLUMN-LOOP.
+           IF(STATS-COUNT-COLUMN-COUNTER <= COLUMN-SIZE) THEN
+               IF(PREVIOUS-PATTERN-CELL(STATS-COUNT-ROW-COUNTER,
+                   STATS-COUNT-COLUMN-COUNTER) = '*') THEN
+                   ADD 1 TO STATS-POPULATION
+               END-IF
+               ADD 1 TO STATS-COUNT-COLUMN-COUNTER
+               GO TO RECORD-POPULATION-COLUMN-LOOP
+           END-IF.
+
+      *>      Writes the min/max/extinction summary at the end of a
+      *>      pattern's STATS-FILE, once the simulation has stopped.
+       WRITE-POPULATION-SUMMARY.
+           MOVE STATS-MIN-POPULATION TO STATS-MIN-STRING
+           UNSTRING STATS-MIN-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, STATS-MIN-TRIMED
+           END-UNSTRING
+           MOVE STATS-MAX-POPULATION TO STATS-MAX-STRING
+           UNSTRING STATS-MAX-STRING DELIMITED BY ALL SPACE
+               INTO TEMP-NUMBER, STATS-MAX-TRIMED
+           END-UNSTRING
+
+           MOVE SPACES TO STATS-LINE-STRING
+           MOVE 1 TO STATS-LINE-LENGTH
+           STRING "Minimum population " DELIMITED BY SIZE
+               STATS-MIN-TRIMED DELIMITED BY SPACE
+               ", maximum population " DELIMITED BY SIZE
+               STATS-MAX-TRIMED DELIMITED BY SPACE
+               "." DELIMITED BY SIZE
+               INTO STATS-LINE-STRING
+               WITH POINTER STATS-LINE-LENGTH
+           END-STRING
+           COMPUTE STATS-LINE-SIZE = STATS-LINE-LENGTH - 1
+           MOVE STATS-LINE-STRING TO STATS-OUTPUT-LINE
+           WRITE STATS-OUTPUT-LINE
+
+           MOVE SPACES TO STATS-LINE-STRING
+           MOVE 1 TO STATS-LINE-LENGTH
+           IF(STATS-HAS-EXTINCTION = 1) THEN
+               MOVE STATS-EXTINCTION-GENERATION TO STATS-EXT-STRING
+               UNSTRING STATS-EXT-STRING DELIMITED BY ALL SPACE
+                   INTO TEMP-NUMBER, STATS-EXT-TRIMED
+               END-UNSTRING
+               STRING "Population reached extinction at generation "
+                   DELIMITED BY SIZE
+                   STATS-EXT-TRIMED DELIMITED BY SPACE
+                   "." DELIMITED BY SIZE
+                   INTO STATS-LINE-STRING
+                   WITH POINTER STATS-LINE-LENGTH
+               END-STRING
+           ELSE
+               STRING "Population never reached extinction."
+                   DELIMITED BY SIZE
+                   INTO STATS-LINE-STRING
+                   WITH POINTER STATS-LINE-LENGTH
+               END-STRING
+           END-IF
+           COMPUTE STATS-LINE-SIZE = STATS-LINE-LENGTH - 1
+           MOVE STATS-LINE-STRING TO STATS-OUTPUT-LINE
+           WRITE STATS-OUTPUT-LINE.
+
        COPY-PATTERN.
            MOVE 1 TO COPY-PATTERN-LOOP-COUNTER
            PERFORM COPY-PATTERN-LOOP.
@@ -232,27 +1942,158 @@
            END-IF.
 
        PATTERN-SIMULATION.
-           MOVE 1 TO GENERATION-COUNTER
+           IF(CHECKPOINT-RESUME NOT = 1) THEN
+               MOVE 1 TO GENERATION-COUNTER
+               PERFORM SEED-HISTORY-SLOT-1
+           END-IF
            PERFORM PATTERN-SIMULATION-LOOP.
        PATTERN-SIMULATION-LOOP.
       *>      NEED TO SIMULATION ONE EXTRA GENERATION TO SEE IF IT IS STILL LIFE
            IF(GENERATION-COUNTER <= GENERATION-NUMBER + 1 AND
-                   IS-STILL-LIFE NOT= 1) THEN
+                   IS-STILL-LIFE NOT= 1 AND IS-OSCILLATOR NOT= 1) THEN
                PERFORM COPY-PATTERN
+               IF(HISTORY-MODE = 1) THEN
+                   PERFORM WRITE-HISTORY-STEP
+               END-IF
+               IF(HISTORY-MODE = 1 AND CSV-MODE = 1) THEN
+                   PERFORM WRITE-CSV-STEP
+               END-IF
+               IF(HISTORY-MODE = 1 AND JSON-MODE = 1) THEN
+                   PERFORM WRITE-JSON-STEP
+               END-IF
+               PERFORM RECORD-POPULATION-STEP
                MOVE 1 TO SIMULATION-CURRENT-ROW
                MOVE 1 TO SIMULATION-CURRENT-COLUMN
                PERFORM SIMULATION-ROW-LOOP
-      *>          DISPLAY GENERATION-COUNTER
-      *>          PERFORM PRINT-PATTERN
                PERFORM COMPARE-PATTERN
                IF(COMPARE-PATTERN-IS-SAME=1) THEN
                    MOVE 1 TO IS-STILL-LIFE
                    COMPUTE STILL-LIFE-GENERATION
                        = GENERATION-COUNTER - 1
                END-IF
+               IF(IS-STILL-LIFE NOT= 1) THEN
+                   PERFORM DETECT-OSCILLATOR
+                   IF(OSCILLATOR-MATCH-SLOT > 0) THEN
+                       COMPUTE OSCILLATOR-PERIOD = GENERATION-COUNTER
+                           - HISTORY-GENERATION(OSCILLATOR-MATCH-SLOT)
+                       IF(OSCILLATOR-PERIOD > 1) THEN
+                           MOVE 1 TO IS-OSCILLATOR
+                           MOVE
+                             HISTORY-GENERATION(OSCILLATOR-MATCH-SLOT)
+                             TO OSCILLATOR-GENERATION
+                       END-IF
+                   END-IF
+                   PERFORM SHIFT-HISTORY
+                   PERFORM STORE-HISTORY-SLOT-1
+               END-IF
+               IF(CHECKPOINT-MODE = 1) THEN
+                   DIVIDE GENERATION-COUNTER BY CHECKPOINT-INTERVAL
+                       GIVING CHECKPOINT-QUOTIENT
+                       REMAINDER CHECKPOINT-REMAINDER
+                   IF(CHECKPOINT-REMAINDER = 0) THEN
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
                ADD 1 TO GENERATION-COUNTER
                GO TO PATTERN-SIMULATION-LOOP
            END-IF.
+
+      *>      Looks for the most recent past generation (up to 6 steps
+      *>      back) that matches the generation just computed. Sets
+      *>      OSCILLATOR-MATCH-SLOT to the matching slot, or 0 if none.
+       DETECT-OSCILLATOR.
+           MOVE 0 TO OSCILLATOR-MATCH-SLOT
+           MOVE 1 TO HISTORY-SLOT-COUNTER
+           PERFORM DETECT-OSCILLATOR-LOOP.
+       DETECT-OSCILLATOR-LOOP.
+           IF(HISTORY-SLOT-COUNTER <= 6 AND
+                   OSCILLATOR-MATCH-SLOT = 0) THEN
+               IF(HISTORY-VALID(HISTORY-SLOT-COUNTER) = 1) THEN
+                   PERFORM COMPARE-HISTORY-SLOT
+                   IF(HISTORY-COMPARE-IS-SAME = 1) THEN
+                       MOVE HISTORY-SLOT-COUNTER
+                           TO OSCILLATOR-MATCH-SLOT
+                   END-IF
+               END-IF
+               ADD 1 TO HISTORY-SLOT-COUNTER
+               GO TO DETECT-OSCILLATOR-LOOP
+           END-IF.
+
+      *>      NEED TO SET HISTORY-SLOT-COUNTER BEFORE CALLING THIS
+       COMPARE-HISTORY-SLOT.
+           MOVE 1 TO HISTORY-COMPARE-COUNTER
+           MOVE 1 TO HISTORY-COMPARE-IS-SAME
+           PERFORM COMPARE-HISTORY-SLOT-LOOP.
+       COMPARE-HISTORY-SLOT-LOOP.
+           IF(HISTORY-COMPARE-COUNTER <= ROW-SIZE) THEN
+               IF(PATTERN-ROW(HISTORY-COMPARE-COUNTER) NOT EQUAL TO
+                   HISTORY-ROW(HISTORY-SLOT-COUNTER,
+                   HISTORY-COMPARE-COUNTER)) THEN
+                   MOVE 0 TO HISTORY-COMPARE-IS-SAME
+               END-IF
+               ADD 1 TO HISTORY-COMPARE-COUNTER
+               GO TO COMPARE-HISTORY-SLOT-LOOP
+           END-IF.
+
+      *>      Age every history slot back by one (slot 1 is always the
+      *>      most recently stored generation) to make room for the
+      *>      generation that was just computed.
+       SHIFT-HISTORY.
+           MOVE 6 TO HISTORY-SHIFT-COUNTER
+           PERFORM SHIFT-HISTORY-LOOP.
+       SHIFT-HISTORY-LOOP.
+           IF(HISTORY-SHIFT-COUNTER >= 2) THEN
+               MOVE HISTORY-GENERATION(HISTORY-SHIFT-COUNTER - 1)
+                   TO HISTORY-GENERATION(HISTORY-SHIFT-COUNTER)
+               MOVE HISTORY-VALID(HISTORY-SHIFT-COUNTER - 1)
+                   TO HISTORY-VALID(HISTORY-SHIFT-COUNTER)
+               MOVE 1 TO HISTORY-ROW-SHIFT-COUNTER
+               PERFORM SHIFT-HISTORY-ROW-LOOP
+               SUBTRACT 1 FROM HISTORY-SHIFT-COUNTER
+               GO TO SHIFT-HISTORY-LOOP
+           END-IF.
+       SHIFT-HISTORY-ROW-LOOP.
+           IF(HISTORY-ROW-SHIFT-COUNTER <= ROW-SIZE) THEN
+               MOVE HISTORY-ROW(HISTORY-SHIFT-COUNTER - 1,
+                   HISTORY-ROW-SHIFT-COUNTER)
+                   TO HISTORY-ROW(HISTORY-SHIFT-COUNTER,
+                   HISTORY-ROW-SHIFT-COUNTER)
+               ADD 1 TO HISTORY-ROW-SHIFT-COUNTER
+               GO TO SHIFT-HISTORY-ROW-LOOP
+           END-IF.
+
+      *>      Primes the oscillator-detection window with the just-
+      *>      loaded generation-0 board, tagged generation 0, before
+      *>      PATTERN-SIMULATION-LOOP starts overwriting PATTERN-ROW.
+      *>      Without this, the window only ever holds generations 1
+      *>      and later, so a pattern that returns to its starting
+      *>      board is never recognised as an oscillator until one
+      *>      extra period has passed.
+       SEED-HISTORY-SLOT-1.
+           MOVE 0 TO HISTORY-GENERATION(1)
+           MOVE 1 TO HISTORY-VALID(1)
+           MOVE 1 TO HISTORY-ROW-SHIFT-COUNTER
+           PERFORM SEED-HISTORY-SLOT-1-LOOP.
+       SEED-HISTORY-SLOT-1-LOOP.
+           IF(HISTORY-ROW-SHIFT-COUNTER <= ROW-SIZE) THEN
+               MOVE PATTERN-ROW(HISTORY-ROW-SHIFT-COUNTER)
+                   TO HISTORY-ROW(1, HISTORY-ROW-SHIFT-COUNTER)
+               ADD 1 TO HISTORY-ROW-SHIFT-COUNTER
+               GO TO SEED-HISTORY-SLOT-1-LOOP
+           END-IF.
+
+       STORE-HISTORY-SLOT-1.
+           MOVE GENERATION-COUNTER TO HISTORY-GENERATION(1)
+           MOVE 1 TO HISTORY-VALID(1)
+           MOVE 1 TO HISTORY-ROW-SHIFT-COUNTER
+           PERFORM STORE-HISTORY-SLOT-1-LOOP.
+       STORE-HISTORY-SLOT-1-LOOP.
+           IF(HISTORY-ROW-SHIFT-COUNTER <= ROW-SIZE) THEN
+               MOVE PATTERN-ROW(HISTORY-ROW-SHIFT-COUNTER)
+                   TO HISTORY-ROW(1, HISTORY-ROW-SHIFT-COUNTER)
+               ADD 1 TO HISTORY-ROW-SHIFT-COUNTER
+               GO TO STORE-HISTORY-SLOT-1-LOOP
+           END-IF.
        SIMULATION-ROW-LOOP.
            IF(SIMULATION-CURRENT-ROW <= ROW-SIZE) THEN
                MOVE SIMULATION-CURRENT-ROW TO
@@ -267,12 +2108,20 @@
                MOVE SIMULATION-CURRENT-COLUMN TO
                    COUNT-CELLS-CURRENT-COLUMN
                PERFORM COUNT-CELLS
-               IF(COUNT-CELLS-RESULT=3)THEN
+               MOVE COUNT-CELLS-RESULT TO COUNT-CELLS-RESULT-CHAR
+               MOVE 0 TO RULE-MATCH-COUNT
+               IF(PREVIOUS-PATTERN-CELL(SIMULATION-CURRENT-ROW,
+                       SIMULATION-CURRENT-COLUMN) = '*') THEN
+                   INSPECT SURVIVE-RULE TALLYING RULE-MATCH-COUNT
+                       FOR ALL COUNT-CELLS-RESULT-CHAR
+               ELSE
+                   INSPECT BIRTH-RULE TALLYING RULE-MATCH-COUNT
+                       FOR ALL COUNT-CELLS-RESULT-CHAR
+               END-IF
+               IF(RULE-MATCH-COUNT > 0)THEN
                    MOVE '*' TO PATTERN-CELL(SIMULATION-CURRENT-ROW,
                        SIMULATION-CURRENT-COLUMN)
-               END-IF
-               IF(COUNT-CELLS-RESULT NOT=3 AND
-                   COUNT-CELLS-RESULT NOT=2)THEN
+               ELSE
                    MOVE '0' TO PATTERN-CELL(SIMULATION-CURRENT-ROW,
                        SIMULATION-CURRENT-COLUMN)
                END-IF
@@ -316,12 +2165,29 @@
                    COUNT-CELLS-CURRENT-COLUMN
                    + COUNT-CELLS-COLUMN-OFFSET
 
+               IF(WRAP-MODE = 1) THEN
+                   IF(COUNT-CELLS-TEMP-ROW = 0) THEN
+                       MOVE ROW-SIZE TO COUNT-CELLS-TEMP-ROW
+                   END-IF
+                   IF(COUNT-CELLS-TEMP-ROW > ROW-SIZE) THEN
+                       MOVE 1 TO COUNT-CELLS-TEMP-ROW
+                   END-IF
+                   IF(COUNT-CELLS-TEMP-COLUMN = 0) THEN
+                       MOVE COLUMN-SIZE TO COUNT-CELLS-TEMP-COLUMN
+                   END-IF
+                   IF(COUNT-CELLS-TEMP-COLUMN > COLUMN-SIZE) THEN
+                       MOVE 1 TO COUNT-CELLS-TEMP-COLUMN
+                   END-IF
+               END-IF
+
                IF(COUNT-CELLS-TEMP-ROW >= 1
                    AND COUNT-CELLS-TEMP-ROW <= ROW-SIZE AND
                    COUNT-CELLS-TEMP-COLUMN >= 1
                    AND COUNT-CELLS-TEMP-COLUMN <= COLUMN-SIZE
-                   AND NOT(COUNT-CELLS-ROW-OFFSET = 0 AND
-                   COUNT-CELLS-COLUMN-OFFSET = 0)
+                   AND NOT(COUNT-CELLS-TEMP-ROW =
+                   COUNT-CELLS-CURRENT-ROW AND
+                   COUNT-CELLS-TEMP-COLUMN =
+                   COUNT-CELLS-CURRENT-COLUMN)
                    AND PREVIOUS-PATTERN-CELL(
                    COUNT-CELLS-TEMP-ROW, COUNT-CELLS-TEMP-COLUMN)
                    = '*'
